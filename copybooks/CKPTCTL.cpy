@@ -0,0 +1,23 @@
+*> ---------------------------------------------------------------
+*> CKPTCTL.CPY
+*> SETTLE-CHECKPOINT control record.
+*>
+*> One entry written every CKPT-INTERVAL transactions while
+*> SETTLE runs, and a final entry at end of job - a running log,
+*> not a single record rewritten in place.  Lets an operator
+*> tell, after an abend, how far the run that failed actually
+*> got - restart is simply re-running SETTLE, since a booking
+*> already marked BOOK-SETTLED is skipped on the next pass.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-30  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  CKPT-CTL-RECORD.
+    05  CKPT-RUN-DATE                PIC 9(08).
+    05  CKPT-LAST-PNR                PIC X(06).
+    05  CKPT-TXN-COUNT               PIC 9(07).
+    05  CKPT-RUN-STATUS               PIC X(01).
+        88  CKPT-IN-PROGRESS          VALUE 'I'.
+        88  CKPT-COMPLETE             VALUE 'C'.
+    05  FILLER                       PIC X(10).
