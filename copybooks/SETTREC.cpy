@@ -0,0 +1,27 @@
+*> ---------------------------------------------------------------
+*> SETTREC.CPY
+*> DAILY-SETTLEMENT record layout.
+*>
+*> One entry per confirmed or cancelled booking rolled into
+*> revenue settlement by SETTLE.  A confirmed booking posts
+*> revenue; a cancelled booking posts a reversal of revenue
+*> already recognized on an earlier run.  SETL-FARE-AMOUNT is
+*> carried through from BOOK-FARE-AMOUNT, priced by BOOKMGR off
+*> the fare table at the time of booking.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-30  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  SETL-RECORD.
+    05  SETL-RUN-DATE                PIC 9(08).
+    05  SETL-PNR                     PIC X(06).
+    05  SETL-PASS-ID                 PIC X(08).
+    05  SETL-FLT-NUMBER              PIC X(06).
+    05  SETL-FLT-DEP-DATE            PIC 9(08).
+    05  SETL-FARE-CLASS              PIC X(01).
+    05  SETL-TXN-TYPE                PIC X(01).
+        88  SETL-REVENUE             VALUE 'C'.
+        88  SETL-REVERSAL            VALUE 'X'.
+    05  SETL-FARE-AMOUNT             PIC 9(06)V99.
+    05  FILLER                       PIC X(20).
