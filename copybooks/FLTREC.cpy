@@ -0,0 +1,35 @@
+*> ---------------------------------------------------------------
+*> FLTREC.CPY
+*> FLIGHT-MASTER record layout.
+*>
+*> One entry per scheduled flight departure.  Keyed (once the file
+*> is built as an indexed data set) on FLT-NUMBER plus FLT-DEP-DATE
+*> so a single flight on a single day can be pulled without
+*> scanning the whole master.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-06  DLC  Original layout.
+*> 2026-01-09  DLC  Added FLT-CAP-* fare class capacities and
+*>                  FLT-KEY so FLIGHTMGR/BOOKMGR share one key.
+*> ---------------------------------------------------------------
+01  FLT-RECORD.
+    05  FLT-KEY.
+        10  FLT-NUMBER              PIC X(06).
+        10  FLT-DEP-DATE            PIC 9(08).
+    05  FLT-ORIGIN                  PIC X(03).
+    05  FLT-DEST                    PIC X(03).
+    05  FLT-DEP-TIME                PIC 9(04).
+    05  FLT-ARR-DATE                PIC 9(08).
+    05  FLT-ARR-TIME                PIC 9(04).
+    05  FLT-AIRCRAFT-TYPE           PIC X(04).
+    05  FLT-SEAT-CAPACITY           PIC 9(03).
+    05  FLT-CAP-FIRST               PIC 9(03).
+    05  FLT-CAP-BUSINESS            PIC 9(03).
+    05  FLT-CAP-ECONOMY             PIC 9(03).
+    05  FLT-STATUS                  PIC X(01).
+        88  FLT-ACTIVE              VALUE 'A'.
+        88  FLT-CANCELLED           VALUE 'C'.
+    05  FLT-LAST-CHG-DATE           PIC 9(08).
+    05  FLT-LAST-CHG-USER           PIC X(08).
+    05  FILLER                      PIC X(20).
