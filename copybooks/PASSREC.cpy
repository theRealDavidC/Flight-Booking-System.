@@ -0,0 +1,30 @@
+*> ---------------------------------------------------------------
+*> PASSREC.CPY
+*> PASSENGER-MASTER record layout.
+*>
+*> One entry per traveller known to the system.  Keyed on
+*> PASS-ID, a system-assigned passenger number.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-12  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  PASS-RECORD.
+    05  PASS-ID                     PIC X(08).
+    05  PASS-LAST-NAME               PIC X(20).
+    05  PASS-FIRST-NAME              PIC X(15).
+    05  PASS-PHONE                   PIC X(15).
+    05  PASS-EMAIL                   PIC X(30).
+    05  PASS-PASSPORT-NO             PIC X(12).
+    05  PASS-FF-NUMBER               PIC X(10).
+    05  PASS-FF-TIER                 PIC X(01).
+        88  PASS-FF-NONE             VALUE ' '.
+        88  PASS-FF-SILVER           VALUE 'S'.
+        88  PASS-FF-GOLD             VALUE 'G'.
+        88  PASS-FF-PLATINUM         VALUE 'P'.
+    05  PASS-STATUS                  PIC X(01).
+        88  PASS-ACTIVE              VALUE 'A'.
+        88  PASS-DELETED             VALUE 'D'.
+    05  PASS-LAST-CHG-DATE           PIC 9(08).
+    05  PASS-LAST-CHG-USER           PIC X(08).
+    05  FILLER                       PIC X(10).
