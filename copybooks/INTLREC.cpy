@@ -0,0 +1,32 @@
+*> ---------------------------------------------------------------
+*> INTLREC.CPY
+*> INTERLINE-EXTRACT record layout.
+*>
+*> One entry per confirmed BOOKING-MASTER record, enriched with
+*> the passenger's name/document number from PASSENGER-MASTER
+*> and the flight segment's schedule from FLIGHT-MASTER.  Fixed
+*> format, suitable for handing to a codeshare partner's
+*> reservation system.  INTL-TICKET-NUMBER is this carrier's
+*> numeric ticket number, synthesized from the PNR (airline
+*> numeric code 001 plus a 10-digit serial) since there is no
+*> separate ticketing subsystem behind BOOKING-MASTER.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-02-05  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  INTL-RECORD.
+    05  INTL-PNR                     PIC X(06).
+    05  INTL-TICKET-NUMBER           PIC X(13).
+    05  INTL-PASS-LAST-NAME          PIC X(20).
+    05  INTL-PASS-FIRST-NAME         PIC X(15).
+    05  INTL-DOCUMENT-NO             PIC X(12).
+    05  INTL-FLT-NUMBER              PIC X(06).
+    05  INTL-FLT-DEP-DATE            PIC 9(08).
+    05  INTL-ORIGIN                  PIC X(03).
+    05  INTL-DEST                    PIC X(03).
+    05  INTL-DEP-TIME                PIC 9(04).
+    05  INTL-ARR-DATE                PIC 9(08).
+    05  INTL-ARR-TIME                PIC 9(04).
+    05  INTL-FARE-CLASS              PIC X(01).
+    05  FILLER                       PIC X(20).
