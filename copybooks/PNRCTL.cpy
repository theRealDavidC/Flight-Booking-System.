@@ -0,0 +1,12 @@
+*> ---------------------------------------------------------------
+*> PNRCTL.CPY
+*> PNR-CONTROL record - holds the next record locator (PNR) to
+*> be assigned by BOOKMGR.  One-record control file, maintained
+*> with a read/increment/rewrite cycle each time a PNR is issued.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-19  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  PNR-CTL-RECORD.
+    05  PNR-NEXT-NUMBER              PIC 9(06).
