@@ -0,0 +1,14 @@
+*> ---------------------------------------------------------------
+*> MANFPARM.CPY
+*> MANIFEST-PARM record - the one-line run card MANIFEST reads to
+*> learn which flight/departure date to print a manifest for.
+*> A fixed-width text line: flight number in 1-6, departure date
+*> (YYYYMMDD) in 7-14.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-23  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  MANF-PARM-RECORD.
+    05  MANF-PARM-FLT-NUMBER         PIC X(06).
+    05  MANF-PARM-DEP-DATE           PIC 9(08).
