@@ -0,0 +1,45 @@
+*> ---------------------------------------------------------------
+*> BOOKREC.CPY
+*> BOOKING-MASTER record layout.
+*>
+*> One entry per reservation.  Links a PASSENGER-MASTER entry to
+*> a FLIGHT-MASTER entry for a given departure date, fare class
+*> and seat.  Keyed on BOOK-PNR, a system-assigned record locator.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-19  DLC  Original layout.
+*> 2026-01-23  DLC  Added BOOK-CHECKIN-STATUS for the gate-agent
+*>                  manifest report.
+*> 2026-01-30  DLC  Added BOOK-SETTLE-STATUS so the nightly
+*>                  settlement job can tell which bookings have
+*>                  already been rolled into revenue settlement
+*>                  and skip them on a restart.
+*> 2026-02-02  DLC  Added BOOK-FARE-AMOUNT - BOOKMGR now prices
+*>                  the booking from FARE-TABLE instead of taking
+*>                  a hand-entered amount.
+*> ---------------------------------------------------------------
+01  BOOK-RECORD.
+    05  BOOK-PNR                    PIC X(06).
+    05  BOOK-PASS-ID                 PIC X(08).
+    05  BOOK-FLT-NUMBER              PIC X(06).
+    05  BOOK-FLT-DEP-DATE            PIC 9(08).
+    05  BOOK-FARE-CLASS              PIC X(01).
+        88  BOOK-CLASS-FIRST         VALUE 'F'.
+        88  BOOK-CLASS-BUSINESS      VALUE 'B'.
+        88  BOOK-CLASS-ECONOMY       VALUE 'Y'.
+    05  BOOK-SEAT-NUMBER             PIC X(04).
+    05  BOOK-STATUS                  PIC X(01).
+        88  BOOK-CONFIRMED           VALUE 'C'.
+        88  BOOK-WAITLISTED          VALUE 'W'.
+        88  BOOK-CANCELLED           VALUE 'X'.
+    05  BOOK-CREATE-DATE             PIC 9(08).
+    05  BOOK-CREATE-USER             PIC X(08).
+    05  BOOK-CHECKIN-STATUS          PIC X(01).
+        88  BOOK-CHECKED-IN          VALUE 'Y'.
+        88  BOOK-NOT-CHECKED-IN      VALUE 'N'.
+    05  BOOK-SETTLE-STATUS           PIC X(01).
+        88  BOOK-SETTLED             VALUE 'Y'.
+        88  BOOK-NOT-SETTLED         VALUE 'N'.
+    05  BOOK-FARE-AMOUNT             PIC 9(06)V99.
+    05  FILLER                       PIC X(30).
