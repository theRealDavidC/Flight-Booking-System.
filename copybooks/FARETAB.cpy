@@ -0,0 +1,39 @@
+*> ---------------------------------------------------------------
+*> FARETAB.CPY
+*> FARE-TABLE record layout.
+*>
+*> One entry per flight/fare-class/date-range combination.
+*> FARE-EFF-DATE and FARE-END-DATE bound the range of booking
+*> dates (not travel dates) the entry applies to, which is how
+*> seasonal fares are expressed - a flight/class pair can have
+*> several FARE-TABLE entries, one per season, as long as their
+*> date ranges do not overlap.  FARE-ADVANCE-DAYS/-AMOUNT give an
+*> advance-purchase variant of the same entry: a booking made at
+*> least FARE-ADVANCE-DAYS before FLT-DEP-DATE prices at
+*> FARE-ADVANCE-AMOUNT instead of FARE-BASE-AMOUNT.  A zero in
+*> FARE-ADVANCE-DAYS means the entry has no advance-purchase
+*> variant.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-02-02  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  FARE-RECORD.
+    05  FARE-KEY.
+        10  FARE-FLT-NUMBER          PIC X(06).
+        10  FARE-CLASS               PIC X(01).
+        10  FARE-EFF-DATE            PIC 9(08).
+    05  FARE-END-DATE                PIC 9(08).
+    05  FARE-SEASON-CODE             PIC X(01).
+        88  FARE-SEASON-PEAK         VALUE 'P'.
+        88  FARE-SEASON-OFF          VALUE 'O'.
+        88  FARE-SEASON-REGULAR      VALUE 'R'.
+    05  FARE-BASE-AMOUNT             PIC 9(06)V99.
+    05  FARE-ADVANCE-DAYS            PIC 9(03).
+    05  FARE-ADVANCE-AMOUNT          PIC 9(06)V99.
+    05  FARE-STATUS                  PIC X(01).
+        88  FARE-ACTIVE              VALUE 'A'.
+        88  FARE-INACTIVE            VALUE 'I'.
+    05  FARE-LAST-CHG-DATE           PIC 9(08).
+    05  FARE-LAST-CHG-USER           PIC X(08).
+    05  FILLER                       PIC X(20).
