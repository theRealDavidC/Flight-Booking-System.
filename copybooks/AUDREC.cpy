@@ -0,0 +1,25 @@
+*> ---------------------------------------------------------------
+*> AUDREC.CPY
+*> AUDIT-LOG record layout.
+*>
+*> One entry per add/change/delete made through FLIGHTMGR,
+*> PASSMGR or BOOKMGR, written by the common AUDITLOG
+*> subprogram.  Append-only - nothing ever rewrites an audit
+*> entry.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-29  DLC  Original layout.
+*> ---------------------------------------------------------------
+01  AUD-RECORD.
+    05  AUD-DATE                     PIC 9(08).
+    05  AUD-TIME                     PIC 9(08).
+    05  AUD-USER                     PIC X(08).
+    05  AUD-PROGRAM                   PIC X(10).
+    05  AUD-ACTION                    PIC X(01).
+        88  AUD-ACTION-ADD            VALUE 'A'.
+        88  AUD-ACTION-CHANGE         VALUE 'C'.
+        88  AUD-ACTION-DELETE         VALUE 'D'.
+    05  AUD-KEY                       PIC X(20).
+    05  AUD-OLD-VALUE                 PIC X(100).
+    05  AUD-NEW-VALUE                 PIC X(100).
