@@ -15,7 +15,8 @@ PROCEDURE DIVISION.
             WHEN '1' CALL 'FLIGHTMGR'
             WHEN '2' CALL 'PASSMGR'
             WHEN '3' CALL 'BOOKMGR'
-            WHEN '4' MOVE 'N' TO WS-RUNNING
+            WHEN '4' CALL 'FAREMGR'
+            WHEN '5' MOVE 'N' TO WS-RUNNING
             WHEN OTHER
                 DISPLAY '  Invalid option.'
         END-EVALUATE
@@ -30,6 +31,7 @@ PROCEDURE DIVISION.
     DISPLAY '  1. Flight Management'
     DISPLAY '  2. Passenger Management'
     DISPLAY '  3. Booking Management'
-    DISPLAY '  4. Exit'
+    DISPLAY '  4. Fare Table Management'
+    DISPLAY '  5. Exit'
     DISPLAY '=============================='
     DISPLAY 'Select: ' WITH NO ADVANCING.
