@@ -0,0 +1,300 @@
+*> ---------------------------------------------------------------
+*> MANIFEST
+*> Gate-agent flight manifest report.
+*>
+*> Standalone batch program - run nightly or on demand from JCL
+*> (or an equivalent batch driver), not from the AIRMAIN menu.
+*> Reads the one-line run card in MANIFEST-PARM-FILE for the
+*> flight number and departure date to report on, pulls every
+*> confirmed BOOKING-MASTER entry for that flight, looks up each
+*> passenger's name in PASSENGER-MASTER, sorts by seat number and
+*> prints a gate-agent manifest ending in a passenger count and
+*> load-factor summary line.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-23  DLC  Original version.
+*> 2026-02-10  DLC  Added a FILE STATUS check after the OPEN of
+*>                   FLIGHT-MASTER-FILE.  Added DL-PNR to the
+*>                   detail line and moved SRT-PNR into it - the
+*>                   PNR column was in the header but was never
+*>                   actually populated.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MANIFEST.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-23.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MANIFEST-PARM-FILE ASSIGN TO "MANFPARM"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BOOKING-MASTER-FILE ASSIGN TO "BOOKDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT FLIGHT-MASTER-FILE ASSIGN TO "FLIGHTDB"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FLT-KEY
+        FILE STATUS IS WS-FLIGHT-FILE-STATUS.
+    SELECT PASSENGER-MASTER-FILE ASSIGN TO "PASSDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+    SELECT MANIFEST-REPORT-FILE ASSIGN TO "MANFRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MANIFEST-PARM-FILE.
+COPY MANFPARM.
+
+FD  BOOKING-MASTER-FILE.
+COPY BOOKREC.
+
+FD  FLIGHT-MASTER-FILE.
+COPY FLTREC.
+
+FD  PASSENGER-MASTER-FILE.
+COPY PASSREC.
+
+SD  SORT-WORK-FILE.
+01  SORT-RECORD.
+    05  SRT-SEAT-NUMBER              PIC X(04).
+    05  SRT-PNR                      PIC X(06).
+    05  SRT-PASS-NAME                PIC X(36).
+    05  SRT-FARE-CLASS                PIC X(01).
+    05  SRT-CHECKIN-STATUS            PIC X(01).
+
+FD  MANIFEST-REPORT-FILE.
+01  MANIFEST-LINE                   PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+    05  WS-PARM-SW                  PIC X VALUE 'N'.
+        88  WS-PARM-OK              VALUE 'Y'.
+
+01  WS-FLIGHT-FILE-STATUS            PIC X(02) VALUE '00'.
+
+01  WS-FLIGHT-HEADER.
+    05  WS-HDR-ORIGIN                PIC X(03).
+    05  WS-HDR-DEST                  PIC X(03).
+    05  WS-HDR-DEP-TIME               PIC 9(04).
+    05  WS-HDR-CAPACITY               PIC 9(03).
+
+01  WS-PASS-NAME                    PIC X(36).
+
+77  WS-PASSENGER-COUNT              PIC 9(05) COMP VALUE ZERO.
+77  WS-PASSENGER-COUNT-ED            PIC ZZZZ9.
+77  WS-LOAD-FACTOR                  PIC 999V9 VALUE ZERO.
+
+01  WS-DETAIL-LINE.
+    05  FILLER                       PIC X(02) VALUE SPACES.
+    05  DL-SEAT                      PIC X(04).
+    05  FILLER                       PIC X(02) VALUE SPACES.
+    05  DL-PNR                       PIC X(06).
+    05  FILLER                       PIC X(01) VALUE SPACES.
+    05  DL-NAME                      PIC X(36).
+    05  FILLER                       PIC X(02) VALUE SPACES.
+    05  DL-CLASS                     PIC X(01).
+    05  FILLER                       PIC X(03) VALUE SPACES.
+    05  DL-CHECKIN                   PIC X(14).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    IF WS-PARM-OK
+        PERFORM 2000-FIND-FLIGHT THRU 2000-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY 'MANIFEST - flight not on file, run abandoned.'
+        ELSE
+            OPEN OUTPUT MANIFEST-REPORT-FILE
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SRT-SEAT-NUMBER
+                INPUT PROCEDURE 3000-FILTER-BOOKINGS THRU 3000-EXIT
+                OUTPUT PROCEDURE 4000-PRINT-REPORT THRU 4000-EXIT
+            CLOSE MANIFEST-REPORT-FILE
+        END-IF
+        CLOSE MANIFEST-PARM-FILE
+    END-IF
+    GOBACK.
+
+1000-INITIALIZE.
+    OPEN INPUT MANIFEST-PARM-FILE
+    READ MANIFEST-PARM-FILE
+        AT END
+            DISPLAY 'MANIFEST - no parameter card, run abandoned.'
+        NOT AT END
+            MOVE 'Y' TO WS-PARM-SW
+    END-READ
+    .
+1000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 2000-FIND-FLIGHT - looks up the flight named on the parm card
+*> and captures the header fields needed for the report.
+*> -----------------------------------------------------------
+2000-FIND-FLIGHT.
+    MOVE 'N' TO WS-FOUND-SW
+    MOVE MANF-PARM-FLT-NUMBER TO FLT-NUMBER
+    MOVE MANF-PARM-DEP-DATE   TO FLT-DEP-DATE
+    OPEN INPUT FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY 'MANIFEST - flight master file error, status '
+            WS-FLIGHT-FILE-STATUS
+    ELSE
+        READ FLIGHT-MASTER-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE 'Y' TO WS-FOUND-SW
+                MOVE FLT-ORIGIN        TO WS-HDR-ORIGIN
+                MOVE FLT-DEST          TO WS-HDR-DEST
+                MOVE FLT-DEP-TIME      TO WS-HDR-DEP-TIME
+                MOVE FLT-SEAT-CAPACITY TO WS-HDR-CAPACITY
+        END-READ
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3000-FILTER-BOOKINGS - INPUT PROCEDURE for the sort.  Passes
+*> through every confirmed booking for the requested flight and
+*> date, enriched with the passenger's name.
+*> -----------------------------------------------------------
+3000-FILTER-BOOKINGS.
+    MOVE 'N' TO WS-EOF-SW
+    OPEN INPUT BOOKING-MASTER-FILE
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF BOOK-FLT-NUMBER = MANF-PARM-FLT-NUMBER
+                   AND BOOK-FLT-DEP-DATE = MANF-PARM-DEP-DATE
+                   AND BOOK-CONFIRMED
+                    PERFORM 3100-LOOKUP-PASSENGER THRU 3100-EXIT
+                    MOVE BOOK-SEAT-NUMBER     TO SRT-SEAT-NUMBER
+                    MOVE BOOK-PNR             TO SRT-PNR
+                    MOVE WS-PASS-NAME         TO SRT-PASS-NAME
+                    MOVE BOOK-FARE-CLASS      TO SRT-FARE-CLASS
+                    MOVE BOOK-CHECKIN-STATUS  TO SRT-CHECKIN-STATUS
+                    RELEASE SORT-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-FILE
+    .
+3000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3100-LOOKUP-PASSENGER - resolves BOOK-PASS-ID to a display
+*> name.  Falls back to the raw passenger ID if not on file.
+*> -----------------------------------------------------------
+3100-LOOKUP-PASSENGER.
+    MOVE 'UNKNOWN PASSENGER' TO WS-PASS-NAME
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT PASSENGER-MASTER-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ PASSENGER-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF PASS-ID = BOOK-PASS-ID
+                    MOVE 'Y' TO WS-FOUND-SW
+                    STRING PASS-FIRST-NAME DELIMITED BY SPACE
+                           ' ' DELIMITED BY SIZE
+                           PASS-LAST-NAME DELIMITED BY SPACE
+                        INTO WS-PASS-NAME
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-FILE
+    .
+3100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 4000-PRINT-REPORT - OUTPUT PROCEDURE for the sort.  Writes
+*> headers, the seat-ordered detail lines returned by the sort,
+*> and the passenger-count/load-factor trailer.
+*> -----------------------------------------------------------
+4000-PRINT-REPORT.
+    PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+    MOVE ZERO TO WS-PASSENGER-COUNT
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        RETURN SORT-WORK-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                ADD 1 TO WS-PASSENGER-COUNT
+                MOVE SPACES        TO WS-DETAIL-LINE
+                MOVE SRT-SEAT-NUMBER TO DL-SEAT
+                MOVE SRT-PNR         TO DL-PNR
+                MOVE SRT-PASS-NAME   TO DL-NAME
+                MOVE SRT-FARE-CLASS  TO DL-CLASS
+                IF SRT-CHECKIN-STATUS = 'Y'
+                    MOVE 'CHECKED IN'     TO DL-CHECKIN
+                ELSE
+                    MOVE 'NOT CHECKED IN' TO DL-CHECKIN
+                END-IF
+                WRITE MANIFEST-LINE FROM WS-DETAIL-LINE
+        END-RETURN
+    END-PERFORM
+    PERFORM 4200-WRITE-TRAILER THRU 4200-EXIT
+    .
+4000-EXIT.
+    EXIT.
+
+4100-WRITE-HEADERS.
+    MOVE SPACES TO MANIFEST-LINE
+    STRING 'FLIGHT ' MANF-PARM-FLT-NUMBER ' MANIFEST  -  '
+           WS-HDR-ORIGIN '-' WS-HDR-DEST
+        INTO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    MOVE SPACES TO MANIFEST-LINE
+    STRING 'DEPARTS ' MANF-PARM-DEP-DATE ' AT ' WS-HDR-DEP-TIME
+           '  CAPACITY ' WS-HDR-CAPACITY
+        INTO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    MOVE SPACES TO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    MOVE '  SEAT  PNR    PASSENGER                             CL  STATUS'
+        TO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    .
+4100-EXIT.
+    EXIT.
+
+4200-WRITE-TRAILER.
+    IF WS-HDR-CAPACITY > ZERO
+        COMPUTE WS-LOAD-FACTOR ROUNDED =
+            (WS-PASSENGER-COUNT / WS-HDR-CAPACITY) * 100
+    ELSE
+        MOVE ZERO TO WS-LOAD-FACTOR
+    END-IF
+    MOVE SPACES TO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    MOVE WS-PASSENGER-COUNT TO WS-PASSENGER-COUNT-ED
+    MOVE SPACES TO MANIFEST-LINE
+    STRING 'TOTAL PASSENGERS: ' WS-PASSENGER-COUNT-ED
+           '   LOAD FACTOR: ' WS-LOAD-FACTOR '%'
+        INTO MANIFEST-LINE
+    WRITE MANIFEST-LINE
+    .
+4200-EXIT.
+    EXIT.
