@@ -0,0 +1,358 @@
+*> ---------------------------------------------------------------
+*> FLIGHTMGR
+*> Flight-master maintenance.
+*>
+*> Called from AIRMAIN option 1.  Maintains FLIGHT-MASTER: add,
+*> change, delete and inquire against the flight schedule (flight
+*> number, origin/destination, scheduled departure/arrival,
+*> aircraft type, seat capacity and fare-class capacities).
+*>
+*> FLIGHT-MASTER is an indexed file keyed on FLT-KEY (flight
+*> number plus departure date), so add/change/delete/inquire are
+*> all direct random I-O against the key - no more scanning the
+*> whole file to find one flight.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-06  DLC  Original version.
+*> 2026-01-29  DLC  Added AUDITLOG calls on add/change/delete.
+*> 2026-02-09  DLC  Converted FLIGHT-MASTER from a flat
+*>                  sequential file to an indexed file keyed on
+*>                  FLT-KEY.  Add/change/delete/inquire now do a
+*>                  direct keyed READ instead of a sequential
+*>                  scan, and change/delete use REWRITE in place
+*>                  instead of the old-master/new-master rewrite.
+*> 2026-02-10  DLC  Added a FILE STATUS check after the OPEN of
+*>                  FLIGHT-MASTER-FILE in add/change/delete/
+*>                  inquire - the status clause was on the SELECT
+*>                  but nothing ever looked at it.
+*> 2026-02-11  DLC  Add/change/delete ran the audit-log write and
+*>                  the success DISPLAY unconditionally after the
+*>                  WRITE/REWRITE, even when INVALID KEY fired, so
+*>                  a rejected update still logged an audit entry
+*>                  and told the operator it had succeeded.  Moved
+*>                  both into NOT INVALID KEY on the same
+*>                  WRITE/REWRITE so they only run when the record
+*>                  was actually written.
+*> 2026-02-12  DLC  Removed WS-EOF-SW/WS-EOF and WS-REC-COUNT,
+*>                  leftover working-storage from the pre-indexed
+*>                  sequential-scan design that nothing referenced
+*>                  any more.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FLIGHTMGR.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-06.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FLIGHT-MASTER-FILE ASSIGN TO "FLIGHTDB"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FLT-KEY
+        FILE STATUS IS WS-FLIGHT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FLIGHT-MASTER-FILE.
+COPY FLTREC.
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-RUNNING-SW               PIC X VALUE 'Y'.
+        88  WS-DONE                 VALUE 'N'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+
+01  WS-FLIGHT-FILE-STATUS            PIC X(02) VALUE '00'.
+
+01  WS-OPER-ID                      PIC X(08) VALUE SPACES.
+01  WS-FUNCTION                     PIC X VALUE SPACES.
+01  WS-TODAY                        PIC 9(08).
+
+01  WS-SEARCH-KEY.
+    05  WS-SEARCH-NUMBER             PIC X(06).
+    05  WS-SEARCH-DEP-DATE           PIC 9(08).
+
+01  WS-OLD-VALUES.
+    05  WS-OLD-ORIGIN                PIC X(03).
+    05  WS-OLD-DEST                  PIC X(03).
+    05  WS-OLD-DEP-TIME              PIC 9(04).
+    05  WS-OLD-ARR-DATE              PIC 9(08).
+    05  WS-OLD-ARR-TIME              PIC 9(04).
+    05  WS-OLD-STATUS                PIC X(01).
+
+01  WS-AUD-PROGRAM                   PIC X(10) VALUE 'FLIGHTMGR'.
+01  WS-AUD-ACTION                    PIC X(01).
+01  WS-AUD-KEY                       PIC X(20).
+01  WS-AUD-OLD-VALUE                 PIC X(100).
+01  WS-AUD-NEW-VALUE                 PIC X(100).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-DONE
+        PERFORM 2000-MENU THRU 2000-EXIT
+        EVALUATE WS-FUNCTION
+            WHEN 'A' PERFORM 3000-ADD-FLIGHT THRU 3000-EXIT
+            WHEN 'C' PERFORM 4000-CHANGE-FLIGHT THRU 4000-EXIT
+            WHEN 'D' PERFORM 5000-DELETE-FLIGHT THRU 5000-EXIT
+            WHEN 'I' PERFORM 6000-INQUIRE-FLIGHT THRU 6000-EXIT
+            WHEN 'X' MOVE 'N' TO WS-RUNNING-SW
+            WHEN OTHER
+                DISPLAY '  Invalid option, try again.'
+        END-EVALUATE
+    END-PERFORM
+    GOBACK.
+
+1000-INITIALIZE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    DISPLAY ' '
+    DISPLAY '-- Flight Master Maintenance --'
+    DISPLAY 'Enter operator ID: ' WITH NO ADVANCING
+    ACCEPT WS-OPER-ID
+    .
+1000-EXIT.
+    EXIT.
+
+2000-MENU.
+    DISPLAY ' '
+    DISPLAY '======================================='
+    DISPLAY '   FLIGHT MASTER MAINTENANCE (FLIGHTMGR)'
+    DISPLAY '======================================='
+    DISPLAY '  A. Add flight'
+    DISPLAY '  C. Change flight'
+    DISPLAY '  D. Delete flight'
+    DISPLAY '  I. Inquire flight'
+    DISPLAY '  X. Return to main menu'
+    DISPLAY '======================================='
+    DISPLAY 'Select: ' WITH NO ADVANCING
+    ACCEPT WS-FUNCTION
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> ADD
+*> -----------------------------------------------------------
+3000-ADD-FLIGHT.
+    PERFORM 3100-GET-KEY THRU 3100-EXIT
+    OPEN I-O FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY '  Flight master file error - status ' WS-FLIGHT-FILE-STATUS
+    ELSE
+        PERFORM 7000-FIND-FLIGHT THRU 7000-EXIT
+        IF WS-RECORD-FOUND
+            DISPLAY '  Flight already on file - use Change instead.'
+        ELSE
+            MOVE WS-SEARCH-NUMBER   TO FLT-NUMBER
+            MOVE WS-SEARCH-DEP-DATE TO FLT-DEP-DATE
+            PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+            MOVE 'A' TO FLT-STATUS
+            MOVE WS-TODAY  TO FLT-LAST-CHG-DATE
+            MOVE WS-OPER-ID TO FLT-LAST-CHG-USER
+            WRITE FLT-RECORD
+                INVALID KEY
+                    DISPLAY '  Flight not added - key error.'
+                NOT INVALID KEY
+                    MOVE 'A' TO WS-AUD-ACTION
+                    MOVE SPACES TO WS-AUD-OLD-VALUE
+                    STRING 'ORIG=' FLT-ORIGIN ' DEST=' FLT-DEST
+                           ' DEP=' FLT-DEP-DATE '/' FLT-DEP-TIME
+                        INTO WS-AUD-NEW-VALUE
+                    PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+                    DISPLAY '  Flight added.'
+            END-WRITE
+        END-IF
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+3000-EXIT.
+    EXIT.
+
+3100-GET-KEY.
+    DISPLAY 'Flight number: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-NUMBER
+    DISPLAY 'Departure date (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-DEP-DATE
+    .
+3100-EXIT.
+    EXIT.
+
+3200-GET-DETAILS.
+    DISPLAY 'Origin station: ' WITH NO ADVANCING
+    ACCEPT FLT-ORIGIN
+    DISPLAY 'Destination station: ' WITH NO ADVANCING
+    ACCEPT FLT-DEST
+    DISPLAY 'Departure time (HHMM): ' WITH NO ADVANCING
+    ACCEPT FLT-DEP-TIME
+    DISPLAY 'Arrival date (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT FLT-ARR-DATE
+    DISPLAY 'Arrival time (HHMM): ' WITH NO ADVANCING
+    ACCEPT FLT-ARR-TIME
+    DISPLAY 'Aircraft type: ' WITH NO ADVANCING
+    ACCEPT FLT-AIRCRAFT-TYPE
+    DISPLAY 'Seat capacity - total: ' WITH NO ADVANCING
+    ACCEPT FLT-SEAT-CAPACITY
+    DISPLAY 'Seat capacity - first: ' WITH NO ADVANCING
+    ACCEPT FLT-CAP-FIRST
+    DISPLAY 'Seat capacity - business: ' WITH NO ADVANCING
+    ACCEPT FLT-CAP-BUSINESS
+    DISPLAY 'Seat capacity - economy: ' WITH NO ADVANCING
+    ACCEPT FLT-CAP-ECONOMY
+    .
+3200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> CHANGE
+*> -----------------------------------------------------------
+4000-CHANGE-FLIGHT.
+    PERFORM 3100-GET-KEY THRU 3100-EXIT
+    OPEN I-O FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY '  Flight master file error - status ' WS-FLIGHT-FILE-STATUS
+    ELSE
+        PERFORM 7000-FIND-FLIGHT THRU 7000-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY '  Flight not on file.'
+        ELSE
+            MOVE FLT-ORIGIN      TO WS-OLD-ORIGIN
+            MOVE FLT-DEST        TO WS-OLD-DEST
+            MOVE FLT-DEP-TIME    TO WS-OLD-DEP-TIME
+            MOVE FLT-ARR-DATE    TO WS-OLD-ARR-DATE
+            MOVE FLT-ARR-TIME    TO WS-OLD-ARR-TIME
+            MOVE FLT-STATUS      TO WS-OLD-STATUS
+            DISPLAY '  Current values shown - enter new values.'
+            PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+            MOVE WS-TODAY  TO FLT-LAST-CHG-DATE
+            MOVE WS-OPER-ID TO FLT-LAST-CHG-USER
+            REWRITE FLT-RECORD
+                INVALID KEY
+                    DISPLAY '  Flight not changed - key error.'
+                NOT INVALID KEY
+                    MOVE 'C' TO WS-AUD-ACTION
+                    STRING 'ORIG=' WS-OLD-ORIGIN ' DEST=' WS-OLD-DEST
+                           ' DEPTM=' WS-OLD-DEP-TIME ' ARR=' WS-OLD-ARR-DATE
+                           '/' WS-OLD-ARR-TIME ' STAT=' WS-OLD-STATUS
+                        INTO WS-AUD-OLD-VALUE
+                    STRING 'ORIG=' FLT-ORIGIN ' DEST=' FLT-DEST
+                           ' DEPTM=' FLT-DEP-TIME ' ARR=' FLT-ARR-DATE
+                           '/' FLT-ARR-TIME ' STAT=' FLT-STATUS
+                        INTO WS-AUD-NEW-VALUE
+                    PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+                    DISPLAY '  Flight changed.'
+            END-REWRITE
+        END-IF
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+4000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> DELETE
+*> -----------------------------------------------------------
+5000-DELETE-FLIGHT.
+    PERFORM 3100-GET-KEY THRU 3100-EXIT
+    OPEN I-O FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY '  Flight master file error - status ' WS-FLIGHT-FILE-STATUS
+    ELSE
+        PERFORM 7000-FIND-FLIGHT THRU 7000-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY '  Flight not on file.'
+        ELSE
+            STRING 'ORIG=' FLT-ORIGIN ' DEST=' FLT-DEST
+                   ' STAT=' FLT-STATUS
+                INTO WS-AUD-OLD-VALUE
+            MOVE 'C' TO FLT-STATUS
+            MOVE WS-TODAY  TO FLT-LAST-CHG-DATE
+            MOVE WS-OPER-ID TO FLT-LAST-CHG-USER
+            REWRITE FLT-RECORD
+                INVALID KEY
+                    DISPLAY '  Flight not cancelled - key error.'
+                NOT INVALID KEY
+                    MOVE 'D' TO WS-AUD-ACTION
+                    MOVE 'STAT=C (CANCELLED)' TO WS-AUD-NEW-VALUE
+                    PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+                    DISPLAY '  Flight cancelled.'
+            END-REWRITE
+        END-IF
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+5000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> INQUIRE
+*> -----------------------------------------------------------
+6000-INQUIRE-FLIGHT.
+    PERFORM 3100-GET-KEY THRU 3100-EXIT
+    OPEN INPUT FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY '  Flight master file error - status ' WS-FLIGHT-FILE-STATUS
+    ELSE
+        PERFORM 7000-FIND-FLIGHT THRU 7000-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY '  Flight not on file.'
+        ELSE
+            DISPLAY ' '
+            DISPLAY '  Flight ....... ' FLT-NUMBER
+            DISPLAY '  Departs ...... ' FLT-ORIGIN ' ' FLT-DEP-DATE '/' FLT-DEP-TIME
+            DISPLAY '  Arrives ...... ' FLT-DEST   ' ' FLT-ARR-DATE '/' FLT-ARR-TIME
+            DISPLAY '  Aircraft ..... ' FLT-AIRCRAFT-TYPE
+            DISPLAY '  Capacity ..... ' FLT-SEAT-CAPACITY
+            DISPLAY '    First ...... ' FLT-CAP-FIRST
+            DISPLAY '    Business ... ' FLT-CAP-BUSINESS
+            DISPLAY '    Economy .... ' FLT-CAP-ECONOMY
+            DISPLAY '  Status ....... ' FLT-STATUS
+            DISPLAY '  Last changed . ' FLT-LAST-CHG-DATE ' by ' FLT-LAST-CHG-USER
+        END-IF
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+6000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7000-FIND-FLIGHT - direct keyed READ of FLIGHT-MASTER-FILE for
+*> the key held in WS-SEARCH-KEY.  Caller must already have the
+*> file OPEN (I-O or INPUT).  Leaves FLT-RECORD populated with
+*> the matching record when found.
+*> -----------------------------------------------------------
+7000-FIND-FLIGHT.
+    MOVE 'N' TO WS-FOUND-SW
+    MOVE WS-SEARCH-NUMBER   TO FLT-NUMBER
+    MOVE WS-SEARCH-DEP-DATE TO FLT-DEP-DATE
+    READ FLIGHT-MASTER-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-FOUND-SW
+    END-READ
+    .
+7000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 8000-WRITE-AUDIT - calls the common audit-trail writer with
+*> the key and before/after values for the maintenance just
+*> performed.
+*> -----------------------------------------------------------
+8000-WRITE-AUDIT.
+    MOVE SPACES TO WS-AUD-KEY
+    STRING WS-SEARCH-NUMBER '/' WS-SEARCH-DEP-DATE
+        INTO WS-AUD-KEY
+    CALL 'AUDITLOG' USING WS-AUD-PROGRAM WS-OPER-ID WS-AUD-ACTION
+        WS-AUD-KEY WS-AUD-OLD-VALUE WS-AUD-NEW-VALUE
+    .
+8000-EXIT.
+    EXIT.
