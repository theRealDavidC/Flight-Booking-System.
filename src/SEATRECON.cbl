@@ -0,0 +1,195 @@
+*> ---------------------------------------------------------------
+*> SEATRECON
+*> Nightly seat-inventory reconciliation.
+*>
+*> Standalone batch program - not on the AIRMAIN menu.  Walks
+*> every active FLIGHT-MASTER entry, totals confirmed
+*> BOOKING-MASTER seats per fare class, and reports any flight
+*> where the confirmed count exceeds FLT-CAP-* for that class.
+*> BOOKMGR already refuses to oversell a class at booking time
+*> (see its 3100-ASSIGN-SEAT); this job is the belt-and-suspenders
+*> check that catches anything that got onto the file some other
+*> way - a master loaded outside BOOKMGR, a manual file fix, etc.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-26  DLC  Original version.
+*> 2026-02-10  DLC  Added a FILE STATUS check after the OPEN of
+*>                   FLIGHT-MASTER-FILE.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SEATRECON.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-26.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FLIGHT-MASTER-FILE ASSIGN TO "FLIGHTDB"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS FLT-KEY
+        FILE STATUS IS WS-FLIGHT-FILE-STATUS.
+    SELECT BOOKING-MASTER-FILE ASSIGN TO "BOOKDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FLIGHT-MASTER-FILE.
+COPY FLTREC.
+
+FD  BOOKING-MASTER-FILE.
+COPY BOOKREC.
+
+FD  RECON-REPORT-FILE.
+01  RECON-LINE                       PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+
+01  WS-FLIGHT-FILE-STATUS            PIC X(02) VALUE '00'.
+
+77  WS-FLIGHTS-CHECKED               PIC 9(05) COMP VALUE ZERO.
+77  WS-EXCEPTION-COUNT               PIC 9(05) COMP VALUE ZERO.
+
+01  WS-CLASS-TOTALS.
+    05  WS-FIRST-SOLD                PIC 9(03) COMP VALUE ZERO.
+    05  WS-BUSINESS-SOLD             PIC 9(03) COMP VALUE ZERO.
+    05  WS-ECONOMY-SOLD              PIC 9(03) COMP VALUE ZERO.
+
+01  WS-EDIT-FIELDS.
+    05  WS-SOLD-ED                   PIC ZZ9.
+    05  WS-CAP-ED                    PIC ZZ9.
+    05  WS-FLIGHTS-ED                PIC ZZZZ9.
+    05  WS-EXCEPT-ED                 PIC ZZZZ9.
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-EOF
+        READ FLIGHT-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF FLT-ACTIVE
+                    ADD 1 TO WS-FLIGHTS-CHECKED
+                    PERFORM 2000-TOTAL-BOOKINGS THRU 2000-EXIT
+                    PERFORM 3000-CHECK-CAPACITY THRU 3000-EXIT
+                END-IF
+        END-READ
+    END-PERFORM
+    PERFORM 9000-WRITE-TRAILER THRU 9000-EXIT
+    CLOSE FLIGHT-MASTER-FILE
+    CLOSE RECON-REPORT-FILE
+    GOBACK.
+
+1000-INITIALIZE.
+    OPEN INPUT FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY 'SEATRECON - flight master file error, status '
+            WS-FLIGHT-FILE-STATUS
+        MOVE 'Y' TO WS-EOF-SW
+    END-IF
+    OPEN OUTPUT RECON-REPORT-FILE
+    MOVE SPACES TO RECON-LINE
+    MOVE 'SEAT-INVENTORY RECONCILIATION EXCEPTIONS' TO RECON-LINE
+    WRITE RECON-LINE
+    MOVE SPACES TO RECON-LINE
+    WRITE RECON-LINE
+    .
+1000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 2000-TOTAL-BOOKINGS - scans BOOKING-MASTER for confirmed
+*> seats sold against the current FLT-RECORD, by fare class.
+*> -----------------------------------------------------------
+2000-TOTAL-BOOKINGS.
+    MOVE ZERO TO WS-FIRST-SOLD
+    MOVE ZERO TO WS-BUSINESS-SOLD
+    MOVE ZERO TO WS-ECONOMY-SOLD
+    MOVE 'N' TO WS-EOF-SW
+    OPEN INPUT BOOKING-MASTER-FILE
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF BOOK-FLT-NUMBER = FLT-NUMBER
+                   AND BOOK-FLT-DEP-DATE = FLT-DEP-DATE
+                   AND BOOK-CONFIRMED
+                    EVALUATE TRUE
+                        WHEN BOOK-CLASS-FIRST
+                            ADD 1 TO WS-FIRST-SOLD
+                        WHEN BOOK-CLASS-BUSINESS
+                            ADD 1 TO WS-BUSINESS-SOLD
+                        WHEN OTHER
+                            ADD 1 TO WS-ECONOMY-SOLD
+                    END-EVALUATE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-FILE
+    MOVE 'N' TO WS-EOF-SW
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3000-CHECK-CAPACITY - flags the flight if any fare class has
+*> more confirmed seats sold than FLT-CAP-* allows.
+*> -----------------------------------------------------------
+3000-CHECK-CAPACITY.
+    IF WS-FIRST-SOLD > FLT-CAP-FIRST
+        MOVE WS-FIRST-SOLD TO WS-SOLD-ED
+        MOVE FLT-CAP-FIRST TO WS-CAP-ED
+        PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+    END-IF
+    IF WS-BUSINESS-SOLD > FLT-CAP-BUSINESS
+        MOVE WS-BUSINESS-SOLD TO WS-SOLD-ED
+        MOVE FLT-CAP-BUSINESS TO WS-CAP-ED
+        PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+    END-IF
+    IF WS-ECONOMY-SOLD > FLT-CAP-ECONOMY
+        MOVE WS-ECONOMY-SOLD TO WS-SOLD-ED
+        MOVE FLT-CAP-ECONOMY TO WS-CAP-ED
+        PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+    END-IF
+    .
+3000-EXIT.
+    EXIT.
+
+3100-WRITE-EXCEPTION.
+    ADD 1 TO WS-EXCEPTION-COUNT
+    MOVE SPACES TO RECON-LINE
+    STRING 'FLIGHT ' FLT-NUMBER ' ON ' FLT-DEP-DATE
+           ' OVERSOLD - SOLD ' WS-SOLD-ED
+           ' CAPACITY ' WS-CAP-ED
+        INTO RECON-LINE
+    WRITE RECON-LINE
+    .
+3100-EXIT.
+    EXIT.
+
+9000-WRITE-TRAILER.
+    MOVE WS-FLIGHTS-CHECKED TO WS-FLIGHTS-ED
+    MOVE WS-EXCEPTION-COUNT TO WS-EXCEPT-ED
+    MOVE SPACES TO RECON-LINE
+    WRITE RECON-LINE
+    MOVE SPACES TO RECON-LINE
+    STRING 'FLIGHTS CHECKED: ' WS-FLIGHTS-ED
+           '   EXCEPTIONS FOUND: ' WS-EXCEPT-ED
+        INTO RECON-LINE
+    WRITE RECON-LINE
+    .
+9000-EXIT.
+    EXIT.
