@@ -0,0 +1,337 @@
+*> ---------------------------------------------------------------
+*> PASSMGR
+*> Passenger-master maintenance.
+*>
+*> Called from AIRMAIN option 2.  Maintains PASSENGER-MASTER: add,
+*> change, delete and lookup of passenger name, contact phone and
+*> e-mail, passport/ID number and frequent-flyer number/tier.
+*>
+*> Change and delete rebuild the flat sequential PASSENGER-MASTER
+*> file with the classic old-master/new-master technique (see
+*> 7500-REBUILD-MASTER below) - there is no in-place rewrite of a
+*> sequential file outside the record just read.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-12  DLC  Original version.
+*> 2026-01-29  DLC  Write a before/after entry to AUDIT-LOG-FILE
+*>                   (via the AUDITLOG subprogram) for every add,
+*>                   change and delete.
+*> 2026-02-10  DLC  Reworded the old-master/new-master comments
+*>                   above and on 7500-REBUILD-MASTER - they used
+*>                   to point at FLIGHTMGR, which no longer uses
+*>                   this technique since its 2026-02-09 conversion
+*>                   to an indexed file.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PASSMGR.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-12.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PASSENGER-MASTER-FILE ASSIGN TO "PASSDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT PASSENGER-MASTER-WORK ASSIGN TO "PASSDBN"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PASSENGER-MASTER-FILE.
+COPY PASSREC.
+
+FD  PASSENGER-MASTER-WORK.
+01  PASS-WORK-RECORD                PIC X(138).
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-RUNNING-SW               PIC X VALUE 'Y'.
+        88  WS-DONE                 VALUE 'N'.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+
+01  WS-OPER-ID                      PIC X(08) VALUE SPACES.
+01  WS-FUNCTION                     PIC X VALUE SPACES.
+01  WS-TODAY                        PIC 9(08).
+
+01  WS-SEARCH-ID                    PIC X(08).
+
+01  WS-AUD-PROGRAM                   PIC X(10) VALUE 'PASSMGR'.
+01  WS-AUD-ACTION                    PIC X(01).
+01  WS-AUD-KEY                       PIC X(20).
+01  WS-AUD-OLD-VALUE                 PIC X(100).
+01  WS-AUD-NEW-VALUE                 PIC X(100).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-DONE
+        PERFORM 2000-MENU THRU 2000-EXIT
+        EVALUATE WS-FUNCTION
+            WHEN 'A' PERFORM 3000-ADD-PASSENGER THRU 3000-EXIT
+            WHEN 'C' PERFORM 4000-CHANGE-PASSENGER THRU 4000-EXIT
+            WHEN 'D' PERFORM 5000-DELETE-PASSENGER THRU 5000-EXIT
+            WHEN 'I' PERFORM 6000-INQUIRE-PASSENGER THRU 6000-EXIT
+            WHEN 'X' MOVE 'N' TO WS-RUNNING-SW
+            WHEN OTHER
+                DISPLAY '  Invalid option, try again.'
+        END-EVALUATE
+    END-PERFORM
+    GOBACK.
+
+1000-INITIALIZE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    DISPLAY ' '
+    DISPLAY '-- Passenger Master Maintenance --'
+    DISPLAY 'Enter operator ID: ' WITH NO ADVANCING
+    ACCEPT WS-OPER-ID
+    .
+1000-EXIT.
+    EXIT.
+
+2000-MENU.
+    DISPLAY ' '
+    DISPLAY '======================================='
+    DISPLAY '  PASSENGER MASTER MAINTENANCE (PASSMGR)'
+    DISPLAY '======================================='
+    DISPLAY '  A. Add passenger'
+    DISPLAY '  C. Change passenger'
+    DISPLAY '  D. Delete passenger'
+    DISPLAY '  I. Inquire passenger'
+    DISPLAY '  X. Return to main menu'
+    DISPLAY '======================================='
+    DISPLAY 'Select: ' WITH NO ADVANCING
+    ACCEPT WS-FUNCTION
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> ADD
+*> -----------------------------------------------------------
+3000-ADD-PASSENGER.
+    DISPLAY 'Passenger ID: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    PERFORM 7000-FIND-PASSENGER THRU 7000-EXIT
+    IF WS-RECORD-FOUND
+        DISPLAY '  Passenger already on file - use Change instead.'
+    ELSE
+        MOVE WS-SEARCH-ID TO PASS-ID
+        PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+        MOVE 'A' TO PASS-STATUS
+        MOVE WS-TODAY   TO PASS-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO PASS-LAST-CHG-USER
+        OPEN EXTEND PASSENGER-MASTER-FILE
+        WRITE PASS-RECORD
+        CLOSE PASSENGER-MASTER-FILE
+        MOVE SPACES TO WS-AUD-OLD-VALUE
+        MOVE SPACES TO WS-AUD-NEW-VALUE
+        STRING PASS-LAST-NAME ' ' PASS-FIRST-NAME
+               ' PHONE=' PASS-PHONE
+            INTO WS-AUD-NEW-VALUE
+        MOVE 'A' TO WS-AUD-ACTION
+        PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+        DISPLAY '  Passenger added.'
+    END-IF
+    .
+3000-EXIT.
+    EXIT.
+
+3200-GET-DETAILS.
+    DISPLAY 'Last name: ' WITH NO ADVANCING
+    ACCEPT PASS-LAST-NAME
+    DISPLAY 'First name: ' WITH NO ADVANCING
+    ACCEPT PASS-FIRST-NAME
+    DISPLAY 'Phone: ' WITH NO ADVANCING
+    ACCEPT PASS-PHONE
+    DISPLAY 'E-mail: ' WITH NO ADVANCING
+    ACCEPT PASS-EMAIL
+    DISPLAY 'Passport/ID number: ' WITH NO ADVANCING
+    ACCEPT PASS-PASSPORT-NO
+    DISPLAY 'Frequent-flyer number (blank if none): ' WITH NO ADVANCING
+    ACCEPT PASS-FF-NUMBER
+    DISPLAY 'Frequent-flyer tier (S/G/P, blank if none): ' WITH NO ADVANCING
+    ACCEPT PASS-FF-TIER
+    .
+3200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> CHANGE
+*> -----------------------------------------------------------
+4000-CHANGE-PASSENGER.
+    DISPLAY 'Passenger ID: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    PERFORM 7000-FIND-PASSENGER THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Passenger not on file.'
+    ELSE
+        MOVE SPACES TO WS-AUD-OLD-VALUE
+        STRING PASS-LAST-NAME ' ' PASS-FIRST-NAME
+               ' PHONE=' PASS-PHONE
+            INTO WS-AUD-OLD-VALUE
+        DISPLAY '  Current values shown - enter new values.'
+        PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+        MOVE WS-TODAY   TO PASS-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO PASS-LAST-CHG-USER
+        MOVE SPACES TO WS-AUD-NEW-VALUE
+        STRING PASS-LAST-NAME ' ' PASS-FIRST-NAME
+               ' PHONE=' PASS-PHONE
+            INTO WS-AUD-NEW-VALUE
+        MOVE 'C' TO WS-AUD-ACTION
+        PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+        PERFORM 7500-REBUILD-MASTER THRU 7500-EXIT
+        DISPLAY '  Passenger changed.'
+    END-IF
+    .
+4000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> DELETE
+*> -----------------------------------------------------------
+5000-DELETE-PASSENGER.
+    DISPLAY 'Passenger ID: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    PERFORM 7000-FIND-PASSENGER THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Passenger not on file.'
+    ELSE
+        MOVE SPACES TO WS-AUD-OLD-VALUE
+        STRING PASS-LAST-NAME ' ' PASS-FIRST-NAME
+               ' STATUS=' PASS-STATUS
+            INTO WS-AUD-OLD-VALUE
+        MOVE 'D' TO PASS-STATUS
+        MOVE WS-TODAY   TO PASS-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO PASS-LAST-CHG-USER
+        MOVE SPACES TO WS-AUD-NEW-VALUE
+        STRING PASS-LAST-NAME ' ' PASS-FIRST-NAME
+               ' STATUS=' PASS-STATUS
+            INTO WS-AUD-NEW-VALUE
+        MOVE 'D' TO WS-AUD-ACTION
+        PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+        PERFORM 7500-REBUILD-MASTER THRU 7500-EXIT
+        DISPLAY '  Passenger deleted.'
+    END-IF
+    .
+5000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> INQUIRE
+*> -----------------------------------------------------------
+6000-INQUIRE-PASSENGER.
+    DISPLAY 'Passenger ID: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    PERFORM 7000-FIND-PASSENGER THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Passenger not on file.'
+    ELSE
+        DISPLAY ' '
+        DISPLAY '  Passenger ID .. ' PASS-ID
+        DISPLAY '  Name .......... ' PASS-FIRST-NAME ' ' PASS-LAST-NAME
+        DISPLAY '  Phone ......... ' PASS-PHONE
+        DISPLAY '  E-mail ........ ' PASS-EMAIL
+        DISPLAY '  Passport/ID ... ' PASS-PASSPORT-NO
+        DISPLAY '  FF number ..... ' PASS-FF-NUMBER
+        DISPLAY '  FF tier ....... ' PASS-FF-TIER
+        DISPLAY '  Status ........ ' PASS-STATUS
+        DISPLAY '  Last changed .. ' PASS-LAST-CHG-DATE ' by ' PASS-LAST-CHG-USER
+    END-IF
+    .
+6000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7000-FIND-PASSENGER - sequential scan for WS-SEARCH-ID.
+*> Leaves PASS-RECORD populated with the matching record.
+*> -----------------------------------------------------------
+7000-FIND-PASSENGER.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT PASSENGER-MASTER-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ PASSENGER-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF PASS-ID = WS-SEARCH-ID
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-FILE
+    .
+7000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7500-REBUILD-MASTER - classic old-master/new-master rewrite.
+*> PASS-RECORD on entry holds the already-updated record for the
+*> key in WS-SEARCH-ID.  Every other record is copied through
+*> unchanged.
+*> -----------------------------------------------------------
+7500-REBUILD-MASTER.
+    MOVE PASS-RECORD TO PASS-WORK-RECORD
+    OPEN INPUT PASSENGER-MASTER-FILE
+    OPEN OUTPUT PASSENGER-MASTER-WORK
+    WRITE PASS-WORK-RECORD
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ PASSENGER-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF PASS-ID = WS-SEARCH-ID
+                    CONTINUE
+                ELSE
+                    MOVE PASS-RECORD TO PASS-WORK-RECORD
+                    WRITE PASS-WORK-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-FILE
+    CLOSE PASSENGER-MASTER-WORK
+    PERFORM 7600-REPLACE-MASTER THRU 7600-EXIT
+    .
+7500-EXIT.
+    EXIT.
+
+7600-REPLACE-MASTER.
+    OPEN INPUT PASSENGER-MASTER-WORK
+    OPEN OUTPUT PASSENGER-MASTER-FILE
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ PASSENGER-MASTER-WORK
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                WRITE PASS-RECORD FROM PASS-WORK-RECORD
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-WORK
+    CLOSE PASSENGER-MASTER-FILE
+    .
+7600-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 8000-WRITE-AUDIT - appends one before/after entry to
+*> AUDIT-LOG-FILE via the common AUDITLOG subprogram.
+*> -----------------------------------------------------------
+8000-WRITE-AUDIT.
+    MOVE SPACES TO WS-AUD-KEY
+    MOVE WS-SEARCH-ID TO WS-AUD-KEY
+    CALL 'AUDITLOG' USING WS-AUD-PROGRAM WS-OPER-ID WS-AUD-ACTION
+        WS-AUD-KEY WS-AUD-OLD-VALUE WS-AUD-NEW-VALUE
+    .
+8000-EXIT.
+    EXIT.
