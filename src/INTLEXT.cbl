@@ -0,0 +1,220 @@
+*> ---------------------------------------------------------------
+*> INTLEXT
+*> Interline/codeshare PNR extract.
+*>
+*> Standalone batch program - not on the AIRMAIN menu.  Reads
+*> every confirmed BOOKING-MASTER record, enriches it with the
+*> passenger's name and document number from PASSENGER-MASTER
+*> and the flight segment's schedule from FLIGHT-MASTER, and
+*> writes one fixed-format INTERLINE-EXTRACT entry per booking.
+*> The output file is the hand-off to a codeshare partner's
+*> reservation system - today that hand-off is done by hand, or
+*> not at all.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-02-05  DLC  Original version.
+*> 2026-02-10  DLC  Added a FILE STATUS check after the OPEN of
+*>                   FLIGHT-MASTER-FILE.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTLEXT.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-02-05.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BOOKING-MASTER-FILE ASSIGN TO "BOOKDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT PASSENGER-MASTER-FILE ASSIGN TO "PASSDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT FLIGHT-MASTER-FILE ASSIGN TO "FLIGHTDB"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FLT-KEY
+        FILE STATUS IS WS-FLIGHT-FILE-STATUS.
+    SELECT INTERLINE-EXTRACT-FILE ASSIGN TO "INTLDB"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BOOKING-MASTER-FILE.
+COPY BOOKREC.
+
+FD  PASSENGER-MASTER-FILE.
+COPY PASSREC.
+
+FD  FLIGHT-MASTER-FILE.
+COPY FLTREC.
+
+FD  INTERLINE-EXTRACT-FILE.
+COPY INTLREC.
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+
+01  WS-FLIGHT-FILE-STATUS            PIC X(02) VALUE '00'.
+
+77  WS-EXTRACT-COUNT                 PIC 9(07) COMP VALUE ZERO.
+77  WS-SKIPPED-COUNT                 PIC 9(07) COMP VALUE ZERO.
+
+01  WS-TICKET-SERIAL                PIC X(10).
+
+01  WS-EDIT-FIELDS.
+    05  WS-EXTRACT-ED                PIC ZZZZZZ9.
+    05  WS-SKIPPED-ED                PIC ZZZZZZ9.
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                PERFORM 2000-PROCESS-BOOKING THRU 2000-EXIT
+        END-READ
+    END-PERFORM
+    PERFORM 9000-WRITE-TRAILER THRU 9000-EXIT
+    CLOSE BOOKING-MASTER-FILE
+    CLOSE INTERLINE-EXTRACT-FILE
+    GOBACK.
+
+1000-INITIALIZE.
+    OPEN INPUT BOOKING-MASTER-FILE
+    OPEN OUTPUT INTERLINE-EXTRACT-FILE
+    DISPLAY ' '
+    DISPLAY '-- Interline/Codeshare PNR Extract (INTLEXT) --'
+    .
+1000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 2000-PROCESS-BOOKING - only confirmed bookings are handed off
+*> to a codeshare partner; waitlisted and cancelled bookings are
+*> skipped.
+*> -----------------------------------------------------------
+2000-PROCESS-BOOKING.
+    IF NOT BOOK-CONFIRMED
+        ADD 1 TO WS-SKIPPED-COUNT
+    ELSE
+        PERFORM 7100-FIND-PASSENGER THRU 7100-EXIT
+        PERFORM 7200-FIND-FLIGHT THRU 7200-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY '  Skipping PNR ' BOOK-PNR
+                ' - passenger or flight not on file.'
+            ADD 1 TO WS-SKIPPED-COUNT
+        ELSE
+            PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+            ADD 1 TO WS-EXTRACT-COUNT
+        END-IF
+    END-IF
+    .
+2000-EXIT.
+    EXIT.
+
+2100-WRITE-EXTRACT.
+    MOVE SPACES              TO INTL-RECORD
+    MOVE BOOK-PNR            TO INTL-PNR
+    PERFORM 7300-BUILD-TICKET-NUMBER THRU 7300-EXIT
+    MOVE PASS-LAST-NAME      TO INTL-PASS-LAST-NAME
+    MOVE PASS-FIRST-NAME     TO INTL-PASS-FIRST-NAME
+    MOVE PASS-PASSPORT-NO    TO INTL-DOCUMENT-NO
+    MOVE FLT-NUMBER          TO INTL-FLT-NUMBER
+    MOVE FLT-DEP-DATE        TO INTL-FLT-DEP-DATE
+    MOVE FLT-ORIGIN          TO INTL-ORIGIN
+    MOVE FLT-DEST            TO INTL-DEST
+    MOVE FLT-DEP-TIME        TO INTL-DEP-TIME
+    MOVE FLT-ARR-DATE        TO INTL-ARR-DATE
+    MOVE FLT-ARR-TIME        TO INTL-ARR-TIME
+    MOVE BOOK-FARE-CLASS     TO INTL-FARE-CLASS
+    WRITE INTL-RECORD
+    .
+2100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7100-FIND-PASSENGER - sequential scan of PASSENGER-MASTER for
+*> BOOK-PASS-ID.  Leaves WS-FOUND-SW set on exit; caller checks
+*> WS-RECORD-FOUND after both this and 7200-FIND-FLIGHT have run.
+*> -----------------------------------------------------------
+7100-FIND-PASSENGER.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT PASSENGER-MASTER-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ PASSENGER-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF PASS-ID = BOOK-PASS-ID
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-FILE
+    MOVE 'N' TO WS-EOF-SW
+    .
+7100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7200-FIND-FLIGHT - direct keyed READ of FLIGHT-MASTER for
+*> BOOK-FLT-NUMBER/BOOK-FLT-DEP-DATE.  ANDs its result into
+*> WS-FOUND-SW so the caller sees WS-RECORD-FOUND only when both
+*> the passenger and the flight were located.
+*> -----------------------------------------------------------
+7200-FIND-FLIGHT.
+    IF WS-RECORD-FOUND
+        MOVE 'N' TO WS-FOUND-SW
+        MOVE BOOK-FLT-NUMBER   TO FLT-NUMBER
+        MOVE BOOK-FLT-DEP-DATE TO FLT-DEP-DATE
+        OPEN INPUT FLIGHT-MASTER-FILE
+        IF WS-FLIGHT-FILE-STATUS NOT = '00'
+            DISPLAY '  Flight master file error - status '
+                WS-FLIGHT-FILE-STATUS
+        ELSE
+            READ FLIGHT-MASTER-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE 'Y' TO WS-FOUND-SW
+            END-READ
+            CLOSE FLIGHT-MASTER-FILE
+        END-IF
+    END-IF
+    .
+7200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7300-BUILD-TICKET-NUMBER - synthesizes a carrier ticket
+*> number (airline code 001 + 10-digit serial) from the PNR.
+*> -----------------------------------------------------------
+7300-BUILD-TICKET-NUMBER.
+    MOVE '0000' TO WS-TICKET-SERIAL(1:4)
+    MOVE BOOK-PNR TO WS-TICKET-SERIAL(5:6)
+    MOVE SPACES TO INTL-TICKET-NUMBER
+    STRING '001' WS-TICKET-SERIAL INTO INTL-TICKET-NUMBER
+    .
+7300-EXIT.
+    EXIT.
+
+9000-WRITE-TRAILER.
+    MOVE WS-EXTRACT-COUNT TO WS-EXTRACT-ED
+    MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-ED
+    DISPLAY '  Bookings extracted .. ' WS-EXTRACT-ED
+    DISPLAY '  Bookings skipped .... ' WS-SKIPPED-ED
+    .
+9000-EXIT.
+    EXIT.
