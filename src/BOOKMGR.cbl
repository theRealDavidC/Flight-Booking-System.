@@ -0,0 +1,645 @@
+*> ---------------------------------------------------------------
+*> BOOKMGR
+*> Booking transaction processing.
+*>
+*> Called from AIRMAIN option 3.  Creates a BOOKING-MASTER record
+*> linking a PASSENGER-MASTER entry to a FLIGHT-MASTER departure,
+*> assigns a seat within the requested fare class, and supports
+*> cancel and inquire against the booking.
+*>
+*> FLIGHT-MASTER is an indexed file keyed on FLT-KEY, so a flight
+*> is pulled with a direct keyed READ (see 7200-FIND-FLIGHT);
+*> PASSENGER-MASTER is still a flat sequential file, looked up
+*> with a sequential scan (see PASSMGR).  BOOKING-MASTER itself is
+*> append-only for new bookings; cancel rebuilds it with the same
+*> old-master/new-master technique PASSMGR uses (see
+*> 7500-REBUILD-MASTER).  PNRs are assigned from a one-record
+*> next-number control file, PNR-CONTROL-FILE.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-19  DLC  Original version.
+*> 2026-01-29  DLC  Write a before/after entry to AUDIT-LOG-FILE
+*>                   (via the AUDITLOG subprogram) for every
+*>                   booking created or cancelled.
+*> 2026-02-02  DLC  Price every booking from FARE-TABLE instead
+*>                   of taking a hand-entered fare amount.
+*> 2026-02-10  DLC  PNR-CONTROL-FILE now initializes itself on
+*>                   first use instead of REWRITEing a record that
+*>                   was never successfully READ; added FILE
+*>                   STATUS to PNR-CONTROL-FILE and a status check
+*>                   after the FLIGHT-MASTER-FILE OPEN.  Seat
+*>                   assignment now finds the lowest open seat
+*>                   instead of recomputing from a live confirmed
+*>                   count, so a cancelled seat can't be handed
+*>                   out twice.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BOOKMGR.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-19.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BOOKING-MASTER-FILE ASSIGN TO "BOOKDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT BOOKING-MASTER-WORK ASSIGN TO "BOOKDBN"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT FLIGHT-MASTER-FILE ASSIGN TO "FLIGHTDB"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FLT-KEY
+        FILE STATUS IS WS-FLIGHT-FILE-STATUS.
+    SELECT PASSENGER-MASTER-FILE ASSIGN TO "PASSDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT PNR-CONTROL-FILE ASSIGN TO "PNRCTL"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PNR-FILE-STATUS.
+    SELECT FARE-TABLE-FILE ASSIGN TO "FARETAB"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BOOKING-MASTER-FILE.
+COPY BOOKREC.
+
+FD  BOOKING-MASTER-WORK.
+01  BOOK-WORK-RECORD                PIC X(90).
+
+FD  FLIGHT-MASTER-FILE.
+COPY FLTREC.
+
+FD  PASSENGER-MASTER-FILE.
+COPY PASSREC.
+
+FD  PNR-CONTROL-FILE.
+COPY PNRCTL.
+
+FD  FARE-TABLE-FILE.
+COPY FARETAB.
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-RUNNING-SW               PIC X VALUE 'Y'.
+        88  WS-DONE                 VALUE 'N'.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+    05  WS-PNR-FOUND-SW              PIC X VALUE 'N'.
+        88  WS-PNR-FOUND             VALUE 'Y'.
+    05  WS-WAITLIST-FULL-SW          PIC X VALUE 'N'.
+        88  WS-WAITLIST-FULL         VALUE 'Y'.
+
+01  WS-FLIGHT-FILE-STATUS            PIC X(02) VALUE '00'.
+01  WS-PNR-FILE-STATUS               PIC X(02) VALUE '00'.
+
+01  WS-OPER-ID                      PIC X(08) VALUE SPACES.
+01  WS-FUNCTION                     PIC X VALUE SPACES.
+01  WS-TODAY                        PIC 9(08).
+
+77  WS-CONFIRMED-COUNT               PIC 9(03) COMP VALUE ZERO.
+77  WS-WAITLIST-COUNT                PIC 9(03) COMP VALUE ZERO.
+77  WS-CLASS-CAPACITY                PIC 9(03) COMP VALUE ZERO.
+
+01  WS-REQUEST.
+    05  WS-REQ-PASS-ID               PIC X(08).
+    05  WS-REQ-FLT-NUMBER             PIC X(06).
+    05  WS-REQ-FLT-DEP-DATE           PIC 9(08).
+    05  WS-REQ-FARE-CLASS             PIC X(01).
+
+01  WS-SEARCH-PNR                    PIC X(06).
+
+01  WS-BOOK-STATUS                   PIC X VALUE SPACES.
+
+01  WS-SEAT-NUMBER.
+    05  WS-SEAT-CLASS                PIC X(01).
+    05  WS-SEAT-SEQ                  PIC 9(03).
+
+01  WS-WAIT-SEAT-NUMBER.
+    05  WS-WAIT-LIT                  PIC X(02) VALUE 'WT'.
+    05  WS-WAIT-SEQ                  PIC 9(02).
+
+01  WS-SEAT-TAKEN-TABLE.
+    05  WS-SEAT-TAKEN                PIC X(01) OCCURS 999 TIMES.
+
+77  WS-SEAT-IDX                      PIC 9(03) COMP VALUE ZERO.
+77  WS-TAKEN-SEQ                     PIC 9(03) COMP VALUE ZERO.
+
+77  WS-DEP-DATE-INT                  PIC 9(07) COMP VALUE ZERO.
+77  WS-TODAY-INT                     PIC 9(07) COMP VALUE ZERO.
+77  WS-ADVANCE-DAYS                  PIC 9(05) COMP VALUE ZERO.
+
+01  WS-FARE-AMOUNT                   PIC 9(06)V99 VALUE ZERO.
+01  WS-FARE-AMOUNT-ED                PIC ZZZ,ZZ9.99.
+
+01  WS-AUD-PROGRAM                   PIC X(10) VALUE 'BOOKMGR'.
+01  WS-AUD-ACTION                    PIC X(01).
+01  WS-AUD-KEY                       PIC X(20).
+01  WS-AUD-OLD-VALUE                 PIC X(100).
+01  WS-AUD-NEW-VALUE                 PIC X(100).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-DONE
+        PERFORM 2000-MENU THRU 2000-EXIT
+        EVALUATE WS-FUNCTION
+            WHEN 'A' PERFORM 3000-CREATE-BOOKING THRU 3000-EXIT
+            WHEN 'C' PERFORM 5000-CANCEL-BOOKING THRU 5000-EXIT
+            WHEN 'I' PERFORM 6000-INQUIRE-BOOKING THRU 6000-EXIT
+            WHEN 'X' MOVE 'N' TO WS-RUNNING-SW
+            WHEN OTHER
+                DISPLAY '  Invalid option, try again.'
+        END-EVALUATE
+    END-PERFORM
+    GOBACK.
+
+1000-INITIALIZE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    DISPLAY ' '
+    DISPLAY '-- Booking Transaction Processing --'
+    DISPLAY 'Enter operator ID: ' WITH NO ADVANCING
+    ACCEPT WS-OPER-ID
+    .
+1000-EXIT.
+    EXIT.
+
+2000-MENU.
+    DISPLAY ' '
+    DISPLAY '======================================='
+    DISPLAY '  BOOKING TRANSACTION PROCESSING (BOOKMGR)'
+    DISPLAY '======================================='
+    DISPLAY '  A. Create booking'
+    DISPLAY '  C. Cancel booking'
+    DISPLAY '  I. Inquire booking'
+    DISPLAY '  X. Return to main menu'
+    DISPLAY '======================================='
+    DISPLAY 'Select: ' WITH NO ADVANCING
+    ACCEPT WS-FUNCTION
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> CREATE BOOKING
+*> -----------------------------------------------------------
+3000-CREATE-BOOKING.
+    DISPLAY 'Passenger ID: ' WITH NO ADVANCING
+    ACCEPT WS-REQ-PASS-ID
+    PERFORM 7100-FIND-PASSENGER THRU 7100-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Passenger not on file - add via PASSMGR first.'
+    ELSE
+        DISPLAY 'Flight number: ' WITH NO ADVANCING
+        ACCEPT WS-REQ-FLT-NUMBER
+        DISPLAY 'Departure date (YYYYMMDD): ' WITH NO ADVANCING
+        ACCEPT WS-REQ-FLT-DEP-DATE
+        PERFORM 7200-FIND-FLIGHT THRU 7200-EXIT
+        IF NOT WS-RECORD-FOUND
+            DISPLAY '  Flight not on file.'
+        ELSE
+            IF FLT-CANCELLED
+                DISPLAY '  Flight is cancelled - booking refused.'
+            ELSE
+                DISPLAY 'Fare class (F/B/Y): ' WITH NO ADVANCING
+                ACCEPT WS-REQ-FARE-CLASS
+                PERFORM 3050-GET-CLASS-CAPACITY THRU 3050-EXIT
+                PERFORM 3060-CALCULATE-FARE THRU 3060-EXIT
+                PERFORM 3100-ASSIGN-SEAT THRU 3100-EXIT
+                IF WS-WAITLIST-FULL
+                    DISPLAY '  Flight/class full and waitlist is full -'
+                        ' booking refused.'
+                ELSE
+                    PERFORM 3200-WRITE-BOOKING THRU 3200-EXIT
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+3000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3050-GET-CLASS-CAPACITY - picks the fare-class seat capacity
+*> off the flight record found by 7200-FIND-FLIGHT.
+*> -----------------------------------------------------------
+3050-GET-CLASS-CAPACITY.
+    EVALUATE WS-REQ-FARE-CLASS
+        WHEN 'F'
+            MOVE FLT-CAP-FIRST TO WS-CLASS-CAPACITY
+        WHEN 'B'
+            MOVE FLT-CAP-BUSINESS TO WS-CLASS-CAPACITY
+        WHEN OTHER
+            MOVE FLT-CAP-ECONOMY TO WS-CLASS-CAPACITY
+    END-EVALUATE
+    .
+3050-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3060-CALCULATE-FARE - prices the booking off FARE-TABLE
+*> instead of a hand-entered amount.  Scans for the entry whose
+*> flight number and fare class match and whose effective date
+*> range brackets today (the booking date, not the travel date -
+*> that is how a seasonal fare change takes effect for new
+*> bookings without touching already-booked PNRs).  If the
+*> booking is made at least FARE-ADVANCE-DAYS before departure,
+*> the advance-purchase amount applies instead of the base
+*> amount.  No matching entry prices the booking at zero and
+*> warns the agent, rather than refusing the booking outright.
+*> -----------------------------------------------------------
+3060-CALCULATE-FARE.
+    MOVE ZERO TO WS-FARE-AMOUNT
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT FARE-TABLE-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ FARE-TABLE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF FARE-FLT-NUMBER = WS-REQ-FLT-NUMBER
+                   AND FARE-CLASS = WS-REQ-FARE-CLASS
+                   AND FARE-ACTIVE
+                   AND WS-TODAY >= FARE-EFF-DATE
+                   AND WS-TODAY <= FARE-END-DATE
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FARE-TABLE-FILE
+    IF WS-RECORD-FOUND
+        COMPUTE WS-DEP-DATE-INT = FUNCTION INTEGER-OF-DATE(WS-REQ-FLT-DEP-DATE)
+        COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+        COMPUTE WS-ADVANCE-DAYS = WS-DEP-DATE-INT - WS-TODAY-INT
+        IF FARE-ADVANCE-DAYS > ZERO AND WS-ADVANCE-DAYS >= FARE-ADVANCE-DAYS
+            MOVE FARE-ADVANCE-AMOUNT TO WS-FARE-AMOUNT
+        ELSE
+            MOVE FARE-BASE-AMOUNT TO WS-FARE-AMOUNT
+        END-IF
+    ELSE
+        DISPLAY '  No fare on file for this flight/class - pricing at zero.'
+    END-IF
+    .
+3060-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3100-ASSIGN-SEAT - reconciles confirmed seats already sold in
+*> this flight/date/class against FLT-CAP-* to prevent overselling
+*> a class.  While capacity remains, the booking is confirmed and
+*> given the lowest seat number in the class not currently held
+*> by a confirmed booking (so a seat freed by a cancellation is
+*> reused, and a live recount after a cancellation can never hand
+*> out a seat number that collides with one still confirmed);
+*> once the class is full, the booking is pushed to the waitlist
+*> (seat 'WTnn') instead of silently over-committing the flight.
+*> WS-WAIT-SEQ is only two digits wide, so once 99 bookings are
+*> already waitlisted the next one is refused outright (via
+*> WS-WAITLIST-FULL-SW) instead of letting the waitlist position
+*> wrap back through 'WT01' and collide with a seat number already
+*> in use.
+*> -----------------------------------------------------------
+3100-ASSIGN-SEAT.
+    MOVE ZERO TO WS-CONFIRMED-COUNT
+    MOVE ZERO TO WS-WAITLIST-COUNT
+    MOVE 'N' TO WS-WAITLIST-FULL-SW
+    PERFORM 3105-CLEAR-SEAT-TABLE THRU 3105-EXIT
+    MOVE 'N' TO WS-EOF-SW
+    OPEN INPUT BOOKING-MASTER-FILE
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF BOOK-FLT-NUMBER = WS-REQ-FLT-NUMBER
+                   AND BOOK-FLT-DEP-DATE = WS-REQ-FLT-DEP-DATE
+                   AND BOOK-FARE-CLASS = WS-REQ-FARE-CLASS
+                    IF BOOK-CONFIRMED
+                        ADD 1 TO WS-CONFIRMED-COUNT
+                        MOVE BOOK-SEAT-NUMBER(2:3) TO WS-TAKEN-SEQ
+                        IF WS-TAKEN-SEQ > ZERO
+                            MOVE 'Y' TO WS-SEAT-TAKEN(WS-TAKEN-SEQ)
+                        END-IF
+                    END-IF
+                    IF BOOK-WAITLISTED
+                        ADD 1 TO WS-WAITLIST-COUNT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-FILE
+    IF WS-CONFIRMED-COUNT < WS-CLASS-CAPACITY
+        MOVE 'C' TO WS-BOOK-STATUS
+        MOVE WS-REQ-FARE-CLASS          TO WS-SEAT-CLASS
+        PERFORM 3110-FIND-OPEN-SEAT THRU 3110-EXIT
+        MOVE WS-SEAT-NUMBER TO BOOK-SEAT-NUMBER
+    ELSE
+        IF WS-WAITLIST-COUNT >= 99
+            MOVE 'Y' TO WS-WAITLIST-FULL-SW
+        ELSE
+            MOVE 'W' TO WS-BOOK-STATUS
+            COMPUTE WS-WAIT-SEQ = WS-WAITLIST-COUNT + 1
+            MOVE WS-WAIT-SEAT-NUMBER TO BOOK-SEAT-NUMBER
+        END-IF
+    END-IF
+    .
+3100-EXIT.
+    EXIT.
+
+3105-CLEAR-SEAT-TABLE.
+    MOVE ZERO TO WS-SEAT-IDX
+    PERFORM UNTIL WS-SEAT-IDX >= 999
+        ADD 1 TO WS-SEAT-IDX
+        MOVE 'N' TO WS-SEAT-TAKEN(WS-SEAT-IDX)
+    END-PERFORM
+    .
+3105-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3110-FIND-OPEN-SEAT - scans WS-SEAT-TAKEN for the lowest
+*> sequence number, up to WS-CLASS-CAPACITY, not already held by
+*> a confirmed booking.
+*> -----------------------------------------------------------
+3110-FIND-OPEN-SEAT.
+    MOVE ZERO TO WS-SEAT-SEQ
+    MOVE ZERO TO WS-SEAT-IDX
+    PERFORM UNTIL WS-SEAT-SEQ > ZERO OR WS-SEAT-IDX >= WS-CLASS-CAPACITY
+        ADD 1 TO WS-SEAT-IDX
+        IF WS-SEAT-TAKEN(WS-SEAT-IDX) = 'N'
+            MOVE WS-SEAT-IDX TO WS-SEAT-SEQ
+        END-IF
+    END-PERFORM
+    .
+3110-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3200-WRITE-BOOKING
+*> -----------------------------------------------------------
+3200-WRITE-BOOKING.
+    PERFORM 7300-NEXT-PNR THRU 7300-EXIT
+    MOVE WS-REQ-PASS-ID     TO BOOK-PASS-ID
+    MOVE WS-REQ-FLT-NUMBER  TO BOOK-FLT-NUMBER
+    MOVE WS-REQ-FLT-DEP-DATE TO BOOK-FLT-DEP-DATE
+    MOVE WS-REQ-FARE-CLASS  TO BOOK-FARE-CLASS
+    MOVE WS-BOOK-STATUS     TO BOOK-STATUS
+    MOVE WS-TODAY           TO BOOK-CREATE-DATE
+    MOVE WS-OPER-ID         TO BOOK-CREATE-USER
+    MOVE 'N'                TO BOOK-CHECKIN-STATUS
+    MOVE 'N'                TO BOOK-SETTLE-STATUS
+    MOVE WS-FARE-AMOUNT     TO BOOK-FARE-AMOUNT
+    OPEN EXTEND BOOKING-MASTER-FILE
+    WRITE BOOK-RECORD
+    CLOSE BOOKING-MASTER-FILE
+    MOVE SPACES TO WS-AUD-OLD-VALUE
+    MOVE SPACES TO WS-AUD-NEW-VALUE
+    STRING 'PASS=' BOOK-PASS-ID ' FLT=' BOOK-FLT-NUMBER
+           ' CLASS=' BOOK-FARE-CLASS ' STATUS=' BOOK-STATUS
+           ' SEAT=' BOOK-SEAT-NUMBER ' FARE=' WS-FARE-AMOUNT
+        INTO WS-AUD-NEW-VALUE
+    MOVE 'A' TO WS-AUD-ACTION
+    PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+    MOVE WS-FARE-AMOUNT TO WS-FARE-AMOUNT-ED
+    IF BOOK-WAITLISTED
+        DISPLAY '  Flight/class full - PNR ' BOOK-PNR
+            ' WAITLISTED, position ' BOOK-SEAT-NUMBER
+    ELSE
+        DISPLAY '  Booking confirmed - PNR ' BOOK-PNR ' seat ' BOOK-SEAT-NUMBER
+            ' fare ' WS-FARE-AMOUNT-ED
+    END-IF
+    .
+3200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> CANCEL BOOKING
+*> -----------------------------------------------------------
+5000-CANCEL-BOOKING.
+    DISPLAY 'PNR: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-PNR
+    PERFORM 7000-FIND-BOOKING THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Booking not on file.'
+    ELSE
+        IF BOOK-CANCELLED
+            DISPLAY '  Booking already cancelled.'
+        ELSE
+            MOVE SPACES TO WS-AUD-OLD-VALUE
+            STRING 'PASS=' BOOK-PASS-ID ' FLT=' BOOK-FLT-NUMBER
+                   ' STATUS=' BOOK-STATUS
+                INTO WS-AUD-OLD-VALUE
+            MOVE 'X' TO BOOK-STATUS
+            MOVE SPACES TO WS-AUD-NEW-VALUE
+            STRING 'PASS=' BOOK-PASS-ID ' FLT=' BOOK-FLT-NUMBER
+                   ' STATUS=' BOOK-STATUS
+                INTO WS-AUD-NEW-VALUE
+            MOVE 'C' TO WS-AUD-ACTION
+            PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+            PERFORM 7500-REBUILD-MASTER THRU 7500-EXIT
+            DISPLAY '  Booking cancelled.'
+        END-IF
+    END-IF
+    .
+5000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> INQUIRE BOOKING
+*> -----------------------------------------------------------
+6000-INQUIRE-BOOKING.
+    DISPLAY 'PNR: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-PNR
+    PERFORM 7000-FIND-BOOKING THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Booking not on file.'
+    ELSE
+        DISPLAY ' '
+        DISPLAY '  PNR .......... ' BOOK-PNR
+        DISPLAY '  Passenger ID . ' BOOK-PASS-ID
+        DISPLAY '  Flight ....... ' BOOK-FLT-NUMBER ' ' BOOK-FLT-DEP-DATE
+        DISPLAY '  Fare class ... ' BOOK-FARE-CLASS
+        DISPLAY '  Seat ......... ' BOOK-SEAT-NUMBER
+        DISPLAY '  Status ....... ' BOOK-STATUS
+        DISPLAY '  Fare ......... ' BOOK-FARE-AMOUNT
+        DISPLAY '  Booked ....... ' BOOK-CREATE-DATE ' by ' BOOK-CREATE-USER
+    END-IF
+    .
+6000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7000-FIND-BOOKING - sequential scan for WS-SEARCH-PNR.
+*> -----------------------------------------------------------
+7000-FIND-BOOKING.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT BOOKING-MASTER-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF BOOK-PNR = WS-SEARCH-PNR
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-FILE
+    .
+7000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7100-FIND-PASSENGER - sequential scan of PASSENGER-MASTER for
+*> WS-REQ-PASS-ID.  Requires an active passenger record.
+*> -----------------------------------------------------------
+7100-FIND-PASSENGER.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT PASSENGER-MASTER-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ PASSENGER-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF PASS-ID = WS-REQ-PASS-ID AND PASS-ACTIVE
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PASSENGER-MASTER-FILE
+    .
+7100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7200-FIND-FLIGHT - direct keyed READ of FLIGHT-MASTER for the
+*> requested flight number/departure date.
+*> -----------------------------------------------------------
+7200-FIND-FLIGHT.
+    MOVE 'N' TO WS-FOUND-SW
+    MOVE WS-REQ-FLT-NUMBER   TO FLT-NUMBER
+    MOVE WS-REQ-FLT-DEP-DATE TO FLT-DEP-DATE
+    OPEN INPUT FLIGHT-MASTER-FILE
+    IF WS-FLIGHT-FILE-STATUS NOT = '00'
+        DISPLAY '  Flight master file error - status ' WS-FLIGHT-FILE-STATUS
+    ELSE
+        READ FLIGHT-MASTER-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE 'Y' TO WS-FOUND-SW
+        END-READ
+        CLOSE FLIGHT-MASTER-FILE
+    END-IF
+    .
+7200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7300-NEXT-PNR - issues the next PNR from the one-record
+*> next-number control file.  OPEN I-O on a control file that
+*> does not exist yet on disk (the very first run) returns a
+*> non-zero WS-PNR-FILE-STATUS and leaves the READ that follows
+*> unable to take either the AT END or NOT AT END branch, so that
+*> case is routed through the same zero-initialize path as AT END
+*> instead of falling through to an uninitialized PNR-NEXT-NUMBER.
+*> -----------------------------------------------------------
+7300-NEXT-PNR.
+    MOVE 'N' TO WS-PNR-FOUND-SW
+    OPEN I-O PNR-CONTROL-FILE
+    IF WS-PNR-FILE-STATUS NOT = '00'
+        MOVE ZERO TO PNR-NEXT-NUMBER
+    ELSE
+        READ PNR-CONTROL-FILE
+            AT END
+                MOVE ZERO TO PNR-NEXT-NUMBER
+            NOT AT END
+                MOVE 'Y' TO WS-PNR-FOUND-SW
+        END-READ
+    END-IF
+    ADD 1 TO PNR-NEXT-NUMBER
+    MOVE PNR-NEXT-NUMBER TO BOOK-PNR
+    IF WS-PNR-FOUND
+        REWRITE PNR-CTL-RECORD
+    ELSE
+        CLOSE PNR-CONTROL-FILE
+        OPEN OUTPUT PNR-CONTROL-FILE
+        WRITE PNR-CTL-RECORD
+    END-IF
+    CLOSE PNR-CONTROL-FILE
+    .
+7300-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7500-REBUILD-MASTER - classic old-master/new-master rewrite.
+*> BOOK-RECORD on entry holds the already-cancelled record for
+*> the PNR in WS-SEARCH-PNR.  Every other record is copied
+*> through unchanged.
+*> -----------------------------------------------------------
+7500-REBUILD-MASTER.
+    MOVE BOOK-RECORD TO BOOK-WORK-RECORD
+    OPEN INPUT BOOKING-MASTER-FILE
+    OPEN OUTPUT BOOKING-MASTER-WORK
+    WRITE BOOK-WORK-RECORD
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF BOOK-PNR = WS-SEARCH-PNR
+                    CONTINUE
+                ELSE
+                    MOVE BOOK-RECORD TO BOOK-WORK-RECORD
+                    WRITE BOOK-WORK-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-FILE
+    CLOSE BOOKING-MASTER-WORK
+    PERFORM 7600-REPLACE-MASTER THRU 7600-EXIT
+    .
+7500-EXIT.
+    EXIT.
+
+7600-REPLACE-MASTER.
+    OPEN INPUT BOOKING-MASTER-WORK
+    OPEN OUTPUT BOOKING-MASTER-FILE
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-WORK
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                WRITE BOOK-RECORD FROM BOOK-WORK-RECORD
+        END-READ
+    END-PERFORM
+    CLOSE BOOKING-MASTER-WORK
+    CLOSE BOOKING-MASTER-FILE
+    .
+7600-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 8000-WRITE-AUDIT - appends one before/after entry to
+*> AUDIT-LOG-FILE via the common AUDITLOG subprogram.
+*> -----------------------------------------------------------
+8000-WRITE-AUDIT.
+    MOVE SPACES TO WS-AUD-KEY
+    MOVE BOOK-PNR TO WS-AUD-KEY
+    CALL 'AUDITLOG' USING WS-AUD-PROGRAM WS-OPER-ID WS-AUD-ACTION
+        WS-AUD-KEY WS-AUD-OLD-VALUE WS-AUD-NEW-VALUE
+    .
+8000-EXIT.
+    EXIT.
