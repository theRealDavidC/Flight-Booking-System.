@@ -0,0 +1,283 @@
+*> ---------------------------------------------------------------
+*> SETTLE
+*> Nightly revenue-settlement batch job.
+*>
+*> Standalone batch program, invoked from JCL after the day's
+*> BOOKMGR activity closes - not on the AIRMAIN menu.  Scans
+*> BOOKING-MASTER for confirmed and cancelled bookings that have
+*> not yet been rolled into settlement (BOOK-NOT-SETTLED),
+*> writes one DAILY-SETTLEMENT entry per booking (a cancelled
+*> booking posts a reversal), and REWRITEs the booking with
+*> BOOK-SETTLE-STATUS set to 'Y' so it is not settled twice.
+*>
+*> A checkpoint record is written every WS-CKPT-INTERVAL
+*> transactions, and again at end of job, to SETTLE-CHECKPOINT -
+*> a running log of how far the job has gotten, appended to
+*> (OPEN EXTEND) rather than replaced each run, so the log
+*> survives across runs.  On startup the job reads the last
+*> entry on that log (1100-READ-LAST-CHECKPOINT) and reports
+*> whether the prior run completed; BOOKING-MASTER-FILE is a
+*> flat sequential file with no keyed access, so there is no way
+*> to reposition past already-processed records without reading
+*> them, and a booking already marked BOOK-SETTLED is skipped
+*> cheaply as they go by.  That flag, not the checkpoint log, is
+*> what makes restart after an abend safe - simply re-running
+*> this job.  The checkpoint log is the operator's durable
+*> evidence of how far each run got, including the failed one.
+*> DAILY-SETTLEMENT-FILE is opened EXTEND alongside it on every
+*> run after the first, so a restart's settlement postings add to
+*> the log instead of truncating away what an aborted run already
+*> wrote (those bookings are never revisited once BOOK-SETTLE-
+*> STATUS is 'Y', so losing their settlement entries would be
+*> permanent).
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-30  DLC  Original version.
+*> 2026-02-10  DLC  SETTLE-CHECKPOINT-FILE was write-only - opened
+*>                   OUTPUT (erasing the prior run's log) and never
+*>                   read back.  Now opened EXTEND so the log
+*>                   accumulates, and 1100-READ-LAST-CHECKPOINT
+*>                   reads the last entry on startup and reports
+*>                   whether the prior run completed.
+*> 2026-02-11  DLC  DAILY-SETTLEMENT-FILE was still opened OUTPUT
+*>                   unconditionally, so restarting an abended run
+*>                   truncated away settlement entries the aborted
+*>                   run had already written, with no way to
+*>                   regenerate them since BOOK-SETTLE-STATUS
+*>                   skips already-settled bookings.  Now opened
+*>                   EXTEND whenever a prior checkpoint is found,
+*>                   the same test already used for
+*>                   SETTLE-CHECKPOINT-FILE.
+*> 2026-02-12  DLC  OPEN I-O BOOKING-MASTER-FILE had no FILE STATUS
+*>                   check, so on this job's own first-ever run -
+*>                   BOOKDB not yet on disk - the OPEN failed
+*>                   silently and the mainline's READ proceeded
+*>                   against a file that was never opened.  Added
+*>                   FILE STATUS IS WS-BOOK-FILE-STATUS to the
+*>                   SELECT and a check after the OPEN that reports
+*>                   "no bookings on file yet" and skips straight
+*>                   to the trailer.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SETTLE.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-30.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BOOKING-MASTER-FILE ASSIGN TO "BOOKDB"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-BOOK-FILE-STATUS.
+    SELECT DAILY-SETTLEMENT-FILE ASSIGN TO "SETTLDB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT SETTLE-CHECKPOINT-FILE ASSIGN TO "SETLCKPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BOOKING-MASTER-FILE.
+COPY BOOKREC.
+
+FD  DAILY-SETTLEMENT-FILE.
+COPY SETTREC.
+
+FD  SETTLE-CHECKPOINT-FILE.
+COPY CKPTCTL.
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-CKPT-EOF-SW               PIC X VALUE 'N'.
+        88  WS-CKPT-EOF              VALUE 'Y'.
+    05  WS-CKPT-FOUND-SW             PIC X VALUE 'N'.
+        88  WS-CKPT-FOUND            VALUE 'Y'.
+
+01  WS-CKPT-FILE-STATUS               PIC X(02) VALUE '00'.
+01  WS-BOOK-FILE-STATUS               PIC X(02) VALUE '00'.
+
+77  WS-CKPT-INTERVAL                 PIC 9(05) COMP VALUE 50.
+77  WS-TXN-COUNT                     PIC 9(07) COMP VALUE ZERO.
+77  WS-SETTLED-COUNT                 PIC 9(07) COMP VALUE ZERO.
+77  WS-SKIPPED-COUNT                 PIC 9(07) COMP VALUE ZERO.
+
+01  WS-TODAY                        PIC 9(08).
+
+01  WS-LAST-CHECKPOINT.
+    05  WS-LAST-CKPT-DATE             PIC 9(08).
+    05  WS-LAST-CKPT-PNR              PIC X(06).
+    05  WS-LAST-CKPT-COUNT            PIC 9(07).
+    05  WS-LAST-CKPT-STATUS           PIC X(01).
+
+01  WS-EDIT-FIELDS.
+    05  WS-SETTLED-ED                PIC ZZZZZZ9.
+    05  WS-SKIPPED-ED                PIC ZZZZZZ9.
+    05  WS-LAST-CKPT-COUNT-ED         PIC ZZZZZZ9.
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-EOF
+        READ BOOKING-MASTER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                PERFORM 2000-PROCESS-BOOKING THRU 2000-EXIT
+        END-READ
+    END-PERFORM
+    PERFORM 8000-COMPLETE-CHECKPOINT THRU 8000-EXIT
+    PERFORM 9000-WRITE-TRAILER THRU 9000-EXIT
+    CLOSE BOOKING-MASTER-FILE
+    CLOSE DAILY-SETTLEMENT-FILE
+    CLOSE SETTLE-CHECKPOINT-FILE
+    GOBACK.
+
+1000-INITIALIZE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    DISPLAY ' '
+    DISPLAY '-- Nightly Revenue Settlement (SETTLE) --'
+    DISPLAY '  Run date: ' WS-TODAY
+    PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+    OPEN I-O BOOKING-MASTER-FILE
+    IF WS-BOOK-FILE-STATUS NOT = '00'
+        DISPLAY '  No bookings on file yet - nothing to settle.'
+        MOVE 'Y' TO WS-EOF-SW
+    END-IF
+    IF WS-CKPT-FOUND
+        OPEN EXTEND DAILY-SETTLEMENT-FILE
+        OPEN EXTEND SETTLE-CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT DAILY-SETTLEMENT-FILE
+        OPEN OUTPUT SETTLE-CHECKPOINT-FILE
+    END-IF
+    .
+1000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 1100-READ-LAST-CHECKPOINT - reads SETTLE-CHECKPOINT-FILE
+*> forward to its last entry (if the log exists yet) so this
+*> run can report whether the prior run completed.  The log is
+*> opened EXTEND rather than OUTPUT in 1000-INITIALIZE so this
+*> history survives across runs instead of being erased by the
+*> next one.
+*> -----------------------------------------------------------
+1100-READ-LAST-CHECKPOINT.
+    OPEN INPUT SETTLE-CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = '00'
+        PERFORM UNTIL WS-CKPT-EOF
+            READ SETTLE-CHECKPOINT-FILE
+                AT END
+                    MOVE 'Y' TO WS-CKPT-EOF-SW
+                NOT AT END
+                    MOVE 'Y' TO WS-CKPT-FOUND-SW
+                    MOVE CKPT-RUN-DATE   TO WS-LAST-CKPT-DATE
+                    MOVE CKPT-LAST-PNR   TO WS-LAST-CKPT-PNR
+                    MOVE CKPT-TXN-COUNT  TO WS-LAST-CKPT-COUNT
+                    MOVE CKPT-RUN-STATUS TO WS-LAST-CKPT-STATUS
+            END-READ
+        END-PERFORM
+        CLOSE SETTLE-CHECKPOINT-FILE
+    END-IF
+    IF WS-CKPT-FOUND
+        MOVE WS-LAST-CKPT-COUNT TO WS-LAST-CKPT-COUNT-ED
+        DISPLAY '  Last checkpoint: run date ' WS-LAST-CKPT-DATE
+            ' status ' WS-LAST-CKPT-STATUS
+            ' PNR ' WS-LAST-CKPT-PNR
+            ' txns ' WS-LAST-CKPT-COUNT-ED
+        IF WS-LAST-CKPT-STATUS = 'I'
+            DISPLAY '  Prior run did not reach completion - resuming; '
+                'already-settled bookings are skipped automatically.'
+        END-IF
+    ELSE
+        DISPLAY '  No prior checkpoint on file - starting a new log.'
+    END-IF
+    .
+1100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 2000-PROCESS-BOOKING - settles one confirmed or cancelled,
+*> not-yet-settled booking and marks it settled in place.
+*> -----------------------------------------------------------
+2000-PROCESS-BOOKING.
+    IF BOOK-SETTLED
+        ADD 1 TO WS-SKIPPED-COUNT
+    ELSE
+        IF BOOK-CONFIRMED OR BOOK-CANCELLED
+            PERFORM 2100-WRITE-SETTLEMENT THRU 2100-EXIT
+            MOVE 'Y' TO BOOK-SETTLE-STATUS
+            REWRITE BOOK-RECORD
+            ADD 1 TO WS-SETTLED-COUNT
+            ADD 1 TO WS-TXN-COUNT
+            IF WS-TXN-COUNT >= WS-CKPT-INTERVAL
+                PERFORM 2200-CHECKPOINT THRU 2200-EXIT
+            END-IF
+        END-IF
+    END-IF
+    .
+2000-EXIT.
+    EXIT.
+
+2100-WRITE-SETTLEMENT.
+    MOVE WS-TODAY           TO SETL-RUN-DATE
+    MOVE BOOK-PNR           TO SETL-PNR
+    MOVE BOOK-PASS-ID       TO SETL-PASS-ID
+    MOVE BOOK-FLT-NUMBER    TO SETL-FLT-NUMBER
+    MOVE BOOK-FLT-DEP-DATE  TO SETL-FLT-DEP-DATE
+    MOVE BOOK-FARE-CLASS    TO SETL-FARE-CLASS
+    MOVE BOOK-FARE-AMOUNT   TO SETL-FARE-AMOUNT
+    IF BOOK-CANCELLED
+        MOVE 'X' TO SETL-TXN-TYPE
+    ELSE
+        MOVE 'C' TO SETL-TXN-TYPE
+    END-IF
+    WRITE SETL-RECORD
+    .
+2100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 2200-CHECKPOINT - logs the PNR and count reached so far,
+*> then resets the interval counter.
+*> -----------------------------------------------------------
+2200-CHECKPOINT.
+    MOVE WS-TODAY       TO CKPT-RUN-DATE
+    MOVE BOOK-PNR       TO CKPT-LAST-PNR
+    MOVE WS-SETTLED-COUNT TO CKPT-TXN-COUNT
+    MOVE 'I'            TO CKPT-RUN-STATUS
+    WRITE CKPT-CTL-RECORD
+    MOVE ZERO TO WS-TXN-COUNT
+    .
+2200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 8000-COMPLETE-CHECKPOINT - logs a final checkpoint entry
+*> marked complete at normal end of job.
+*> -----------------------------------------------------------
+8000-COMPLETE-CHECKPOINT.
+    MOVE WS-TODAY       TO CKPT-RUN-DATE
+    MOVE WS-SETTLED-COUNT TO CKPT-TXN-COUNT
+    MOVE 'C'            TO CKPT-RUN-STATUS
+    WRITE CKPT-CTL-RECORD
+    .
+8000-EXIT.
+    EXIT.
+
+9000-WRITE-TRAILER.
+    MOVE WS-SETTLED-COUNT TO WS-SETTLED-ED
+    MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-ED
+    DISPLAY '  Bookings settled ... ' WS-SETTLED-ED
+    DISPLAY '  Already settled ..... ' WS-SKIPPED-ED
+    .
+9000-EXIT.
+    EXIT.
