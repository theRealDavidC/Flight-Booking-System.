@@ -0,0 +1,364 @@
+*> ---------------------------------------------------------------
+*> FAREMGR
+*> Fare-table maintenance.
+*>
+*> Called from AIRMAIN option 4.  Maintains FARE-TABLE: add,
+*> change, delete and inquire of the base and advance-purchase
+*> fare for a flight/fare-class/booking-date-range combination.
+*> Without this there would be no way to load or correct the
+*> fares BOOKMGR prices bookings from.
+*>
+*> Change and delete rebuild the flat sequential FARE-TABLE file
+*> with the classic old-master/new-master technique (see
+*> 7500-REBUILD-MASTER below, same technique PASSMGR uses against
+*> PASSENGER-MASTER) - there is no in-place rewrite of a
+*> sequential file outside the record just read.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-02-02  DLC  Original version.
+*> 2026-02-10  DLC  Reworded the old-master/new-master comments
+*>                   above and on 7500-REBUILD-MASTER to stop
+*>                   citing FLIGHTMGR, which no longer uses this
+*>                   technique.  Added 7100-CHECK-OVERLAP so Add
+*>                   and Change reject a date range that overlaps
+*>                   an existing entry for the same flight/class,
+*>                   per the invariant documented in FARETAB.CPY.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FAREMGR.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-02-02.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FARE-TABLE-FILE ASSIGN TO "FARETAB"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT FARE-TABLE-WORK ASSIGN TO "FARETABN"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FARE-TABLE-FILE.
+COPY FARETAB.
+
+FD  FARE-TABLE-WORK.
+01  FARE-WORK-RECORD                PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-RUNNING-SW               PIC X VALUE 'Y'.
+        88  WS-DONE                 VALUE 'N'.
+    05  WS-EOF-SW                   PIC X VALUE 'N'.
+        88  WS-EOF                  VALUE 'Y'.
+    05  WS-FOUND-SW                 PIC X VALUE 'N'.
+        88  WS-RECORD-FOUND         VALUE 'Y'.
+    05  WS-OVERLAP-SW                PIC X VALUE 'N'.
+        88  WS-RANGE-OVERLAPS        VALUE 'Y'.
+
+01  WS-OPER-ID                      PIC X(08) VALUE SPACES.
+01  WS-FUNCTION                     PIC X VALUE SPACES.
+01  WS-TODAY                        PIC 9(08).
+
+01  WS-SEARCH-FLT-NUMBER             PIC X(06).
+01  WS-SEARCH-CLASS                  PIC X(01).
+01  WS-SEARCH-EFF-DATE               PIC 9(08).
+
+01  WS-CAND-END-DATE                 PIC 9(08).
+01  WS-CAND-FARE-RECORD               PIC X(80).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM UNTIL WS-DONE
+        PERFORM 2000-MENU THRU 2000-EXIT
+        EVALUATE WS-FUNCTION
+            WHEN 'A' PERFORM 3000-ADD-FARE THRU 3000-EXIT
+            WHEN 'C' PERFORM 4000-CHANGE-FARE THRU 4000-EXIT
+            WHEN 'D' PERFORM 5000-DELETE-FARE THRU 5000-EXIT
+            WHEN 'I' PERFORM 6000-INQUIRE-FARE THRU 6000-EXIT
+            WHEN 'X' MOVE 'N' TO WS-RUNNING-SW
+            WHEN OTHER
+                DISPLAY '  Invalid option, try again.'
+        END-EVALUATE
+    END-PERFORM
+    GOBACK.
+
+1000-INITIALIZE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    DISPLAY ' '
+    DISPLAY '-- Fare Table Maintenance --'
+    DISPLAY 'Enter operator ID: ' WITH NO ADVANCING
+    ACCEPT WS-OPER-ID
+    .
+1000-EXIT.
+    EXIT.
+
+2000-MENU.
+    DISPLAY ' '
+    DISPLAY '======================================='
+    DISPLAY '  FARE TABLE MAINTENANCE (FAREMGR)'
+    DISPLAY '======================================='
+    DISPLAY '  A. Add fare'
+    DISPLAY '  C. Change fare'
+    DISPLAY '  D. Delete fare'
+    DISPLAY '  I. Inquire fare'
+    DISPLAY '  X. Return to main menu'
+    DISPLAY '======================================='
+    DISPLAY 'Select: ' WITH NO ADVANCING
+    ACCEPT WS-FUNCTION
+    .
+2000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> ADD
+*> -----------------------------------------------------------
+3000-ADD-FARE.
+    PERFORM 3100-GET-SEARCH-KEY THRU 3100-EXIT
+    PERFORM 7000-FIND-FARE THRU 7000-EXIT
+    IF WS-RECORD-FOUND
+        DISPLAY '  Fare entry already on file - use Change instead.'
+    ELSE
+        MOVE WS-SEARCH-FLT-NUMBER TO FARE-FLT-NUMBER
+        MOVE WS-SEARCH-CLASS      TO FARE-CLASS
+        MOVE WS-SEARCH-EFF-DATE   TO FARE-EFF-DATE
+        PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+        MOVE 'A' TO FARE-STATUS
+        MOVE WS-TODAY   TO FARE-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO FARE-LAST-CHG-USER
+        MOVE FARE-END-DATE TO WS-CAND-END-DATE
+        MOVE FARE-RECORD   TO WS-CAND-FARE-RECORD
+        PERFORM 7100-CHECK-OVERLAP THRU 7100-EXIT
+        IF WS-RANGE-OVERLAPS
+            DISPLAY '  Date range overlaps an existing fare entry for '
+                'this flight/class - rejected.'
+        ELSE
+            MOVE WS-CAND-FARE-RECORD TO FARE-RECORD
+            OPEN EXTEND FARE-TABLE-FILE
+            WRITE FARE-RECORD
+            CLOSE FARE-TABLE-FILE
+            DISPLAY '  Fare entry added.'
+        END-IF
+    END-IF
+    .
+3000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 3100-GET-SEARCH-KEY - prompts for the flight/class/effective
+*> date that key every FARE-TABLE entry.
+*> -----------------------------------------------------------
+3100-GET-SEARCH-KEY.
+    DISPLAY 'Flight number: ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-FLT-NUMBER
+    DISPLAY 'Fare class (F/B/Y): ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-CLASS
+    DISPLAY 'Effective date (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT WS-SEARCH-EFF-DATE
+    .
+3100-EXIT.
+    EXIT.
+
+3200-GET-DETAILS.
+    DISPLAY 'End date of range (YYYYMMDD): ' WITH NO ADVANCING
+    ACCEPT FARE-END-DATE
+    DISPLAY 'Season code (P/O/R): ' WITH NO ADVANCING
+    ACCEPT FARE-SEASON-CODE
+    DISPLAY 'Base fare amount: ' WITH NO ADVANCING
+    ACCEPT FARE-BASE-AMOUNT
+    DISPLAY 'Advance-purchase days (0 if none): ' WITH NO ADVANCING
+    ACCEPT FARE-ADVANCE-DAYS
+    DISPLAY 'Advance-purchase fare amount: ' WITH NO ADVANCING
+    ACCEPT FARE-ADVANCE-AMOUNT
+    .
+3200-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> CHANGE
+*> -----------------------------------------------------------
+4000-CHANGE-FARE.
+    PERFORM 3100-GET-SEARCH-KEY THRU 3100-EXIT
+    PERFORM 7000-FIND-FARE THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Fare entry not on file.'
+    ELSE
+        DISPLAY '  Current values shown - enter new values.'
+        PERFORM 3200-GET-DETAILS THRU 3200-EXIT
+        MOVE WS-TODAY   TO FARE-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO FARE-LAST-CHG-USER
+        MOVE FARE-END-DATE TO WS-CAND-END-DATE
+        MOVE FARE-RECORD   TO WS-CAND-FARE-RECORD
+        PERFORM 7100-CHECK-OVERLAP THRU 7100-EXIT
+        IF WS-RANGE-OVERLAPS
+            DISPLAY '  Date range overlaps an existing fare entry for '
+                'this flight/class - rejected.'
+        ELSE
+            MOVE WS-CAND-FARE-RECORD TO FARE-RECORD
+            PERFORM 7500-REBUILD-MASTER THRU 7500-EXIT
+            DISPLAY '  Fare entry changed.'
+        END-IF
+    END-IF
+    .
+4000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> DELETE
+*> -----------------------------------------------------------
+5000-DELETE-FARE.
+    PERFORM 3100-GET-SEARCH-KEY THRU 3100-EXIT
+    PERFORM 7000-FIND-FARE THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Fare entry not on file.'
+    ELSE
+        MOVE 'I' TO FARE-STATUS
+        MOVE WS-TODAY   TO FARE-LAST-CHG-DATE
+        MOVE WS-OPER-ID TO FARE-LAST-CHG-USER
+        PERFORM 7500-REBUILD-MASTER THRU 7500-EXIT
+        DISPLAY '  Fare entry deleted.'
+    END-IF
+    .
+5000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> INQUIRE
+*> -----------------------------------------------------------
+6000-INQUIRE-FARE.
+    PERFORM 3100-GET-SEARCH-KEY THRU 3100-EXIT
+    PERFORM 7000-FIND-FARE THRU 7000-EXIT
+    IF NOT WS-RECORD-FOUND
+        DISPLAY '  Fare entry not on file.'
+    ELSE
+        DISPLAY ' '
+        DISPLAY '  Flight ........ ' FARE-FLT-NUMBER
+        DISPLAY '  Class ......... ' FARE-CLASS
+        DISPLAY '  Date range .... ' FARE-EFF-DATE ' to ' FARE-END-DATE
+        DISPLAY '  Season ........ ' FARE-SEASON-CODE
+        DISPLAY '  Base fare ..... ' FARE-BASE-AMOUNT
+        DISPLAY '  Advance days .. ' FARE-ADVANCE-DAYS
+        DISPLAY '  Advance fare .. ' FARE-ADVANCE-AMOUNT
+        DISPLAY '  Status ........ ' FARE-STATUS
+        DISPLAY '  Last changed .. ' FARE-LAST-CHG-DATE ' by ' FARE-LAST-CHG-USER
+    END-IF
+    .
+6000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7000-FIND-FARE - sequential scan for the search key built by
+*> 3100-GET-SEARCH-KEY.
+*> -----------------------------------------------------------
+7000-FIND-FARE.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-FOUND-SW
+    OPEN INPUT FARE-TABLE-FILE
+    PERFORM UNTIL WS-EOF OR WS-RECORD-FOUND
+        READ FARE-TABLE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF FARE-FLT-NUMBER = WS-SEARCH-FLT-NUMBER
+                   AND FARE-CLASS = WS-SEARCH-CLASS
+                   AND FARE-EFF-DATE = WS-SEARCH-EFF-DATE
+                    MOVE 'Y' TO WS-FOUND-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FARE-TABLE-FILE
+    .
+7000-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7100-CHECK-OVERLAP - a flight/class pair may have several
+*> FARE-TABLE entries, one per season, but their booking-date
+*> ranges must not overlap (see FARETAB.CPY).  Scans every other
+*> entry for the candidate's flight/class and sets
+*> WS-RANGE-OVERLAPS if any of them shares a date with
+*> WS-SEARCH-EFF-DATE thru WS-CAND-END-DATE.  The entry at
+*> WS-SEARCH-EFF-DATE itself is excluded from the scan so a
+*> Change of an entry's own range is not flagged against itself.
+*> -----------------------------------------------------------
+7100-CHECK-OVERLAP.
+    MOVE 'N' TO WS-EOF-SW
+    MOVE 'N' TO WS-OVERLAP-SW
+    OPEN INPUT FARE-TABLE-FILE
+    PERFORM UNTIL WS-EOF OR WS-RANGE-OVERLAPS
+        READ FARE-TABLE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF FARE-FLT-NUMBER = WS-SEARCH-FLT-NUMBER
+                   AND FARE-CLASS = WS-SEARCH-CLASS
+                   AND FARE-EFF-DATE NOT = WS-SEARCH-EFF-DATE
+                   AND FARE-EFF-DATE <= WS-CAND-END-DATE
+                   AND FARE-END-DATE >= WS-SEARCH-EFF-DATE
+                    MOVE 'Y' TO WS-OVERLAP-SW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FARE-TABLE-FILE
+    .
+7100-EXIT.
+    EXIT.
+
+*> -----------------------------------------------------------
+*> 7500-REBUILD-MASTER - classic old-master/new-master rewrite.
+*> FARE-RECORD on entry holds the already-updated record for the
+*> key in WS-SEARCH-KEY.  Every other record is copied through
+*> unchanged.
+*> -----------------------------------------------------------
+7500-REBUILD-MASTER.
+    MOVE FARE-RECORD TO FARE-WORK-RECORD
+    OPEN INPUT FARE-TABLE-FILE
+    OPEN OUTPUT FARE-TABLE-WORK
+    WRITE FARE-WORK-RECORD
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ FARE-TABLE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                IF FARE-FLT-NUMBER = WS-SEARCH-FLT-NUMBER
+                   AND FARE-CLASS = WS-SEARCH-CLASS
+                   AND FARE-EFF-DATE = WS-SEARCH-EFF-DATE
+                    CONTINUE
+                ELSE
+                    MOVE FARE-RECORD TO FARE-WORK-RECORD
+                    WRITE FARE-WORK-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FARE-TABLE-FILE
+    CLOSE FARE-TABLE-WORK
+    PERFORM 7600-REPLACE-MASTER THRU 7600-EXIT
+    .
+7500-EXIT.
+    EXIT.
+
+7600-REPLACE-MASTER.
+    OPEN INPUT FARE-TABLE-WORK
+    OPEN OUTPUT FARE-TABLE-FILE
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM UNTIL WS-EOF
+        READ FARE-TABLE-WORK
+            AT END
+                MOVE 'Y' TO WS-EOF-SW
+            NOT AT END
+                WRITE FARE-RECORD FROM FARE-WORK-RECORD
+        END-READ
+    END-PERFORM
+    CLOSE FARE-TABLE-WORK
+    CLOSE FARE-TABLE-FILE
+    .
+7600-EXIT.
+    EXIT.
