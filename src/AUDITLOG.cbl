@@ -0,0 +1,65 @@
+*> ---------------------------------------------------------------
+*> AUDITLOG
+*> Common audit-trail writer.
+*>
+*> CALLed by FLIGHTMGR, PASSMGR and BOOKMGR after every add,
+*> change or delete against their master files.  Appends one
+*> before/after entry to AUDIT-LOG-FILE: who made the change,
+*> when, which program, against which key, and the old and new
+*> values.  Pure write-only subprogram - it has no menu of its
+*> own and is never called directly from AIRMAIN.
+*>
+*> Modification History
+*> ---------------------
+*> 2026-01-29  DLC  Original version.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITLOG.
+AUTHOR. D. CHEN.
+INSTALLATION. RESERVATIONS SYSTEMS.
+DATE-WRITTEN. 2026-01-29.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+COPY AUDREC.
+
+WORKING-STORAGE SECTION.
+01  WS-TODAY                        PIC 9(08).
+01  WS-NOW                          PIC 9(08).
+
+LINKAGE SECTION.
+01  AUD-PARM-PROGRAM                 PIC X(10).
+01  AUD-PARM-USER                    PIC X(08).
+01  AUD-PARM-ACTION                  PIC X(01).
+01  AUD-PARM-KEY                     PIC X(20).
+01  AUD-PARM-OLD-VALUE               PIC X(100).
+01  AUD-PARM-NEW-VALUE               PIC X(100).
+
+*> -----------------------------------------------------------
+*> PROCEDURE DIVISION
+*> -----------------------------------------------------------
+PROCEDURE DIVISION USING AUD-PARM-PROGRAM AUD-PARM-USER AUD-PARM-ACTION
+        AUD-PARM-KEY AUD-PARM-OLD-VALUE AUD-PARM-NEW-VALUE.
+0000-MAINLINE.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    ACCEPT WS-NOW FROM TIME
+    MOVE WS-TODAY            TO AUD-DATE
+    MOVE WS-NOW              TO AUD-TIME
+    MOVE AUD-PARM-USER        TO AUD-USER
+    MOVE AUD-PARM-PROGRAM      TO AUD-PROGRAM
+    MOVE AUD-PARM-ACTION       TO AUD-ACTION
+    MOVE AUD-PARM-KEY          TO AUD-KEY
+    MOVE AUD-PARM-OLD-VALUE    TO AUD-OLD-VALUE
+    MOVE AUD-PARM-NEW-VALUE    TO AUD-NEW-VALUE
+    OPEN EXTEND AUDIT-LOG-FILE
+    WRITE AUD-RECORD
+    CLOSE AUDIT-LOG-FILE
+    GOBACK.
