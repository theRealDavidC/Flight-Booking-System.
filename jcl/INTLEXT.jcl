@@ -0,0 +1,21 @@
+//INTLEXT  JOB (ACCTNO),'INTERLINE PNR EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* INTERLINE/CODESHARE PNR EXTRACT
+//*
+//* RUN ON DEMAND OR NIGHTLY.  EXTRACTS EVERY CONFIRMED BOOKING,
+//* ENRICHED WITH PASSENGER AND FLIGHT DATA, TO A FIXED-FORMAT
+//* FILE FOR HAND-OFF TO A CODESHARE PARTNER'S RESERVATION
+//* SYSTEM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=INTLEXT
+//STEPLIB  DD   DSN=RES.SYSTEMS.LOADLIB,DISP=SHR
+//BOOKDB   DD   DSN=RES.SYSTEMS.BOOKDB,DISP=SHR
+//PASSDB   DD   DSN=RES.SYSTEMS.PASSDB,DISP=SHR
+//FLIGHTDB DD   DSN=RES.SYSTEMS.FLIGHTDB,DISP=SHR
+//INTLDB   DD   DSN=RES.SYSTEMS.INTLDB,
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=123)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
