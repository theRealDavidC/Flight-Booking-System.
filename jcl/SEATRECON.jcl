@@ -0,0 +1,21 @@
+//SEATRECN JOB (ACCTNO),'SEAT RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY SEAT-INVENTORY RECONCILIATION
+//*
+//* WALKS EVERY ACTIVE FLIGHT-MASTER ENTRY, TOTALS CONFIRMED
+//* BOOKING-MASTER SEATS PER FARE CLASS, AND REPORTS ANY FLIGHT
+//* WHERE THE CONFIRMED COUNT EXCEEDS CAPACITY FOR THAT CLASS -
+//* THE BELT-AND-SUSPENDERS CHECK BEHIND BOOKMGR'S OWN
+//* OVERSELL GUARD.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SEATRECON
+//STEPLIB  DD   DSN=RES.SYSTEMS.LOADLIB,DISP=SHR
+//FLIGHTDB DD   DSN=RES.SYSTEMS.FLIGHTDB,DISP=SHR
+//BOOKDB   DD   DSN=RES.SYSTEMS.BOOKDB,DISP=SHR
+//RECONRPT DD   DSN=RES.SYSTEMS.RECONRPT,
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
