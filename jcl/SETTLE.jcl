@@ -0,0 +1,26 @@
+//SETTLE   JOB (ACCTNO),'NIGHTLY SETTLEMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY REVENUE SETTLEMENT
+//*
+//* RUN AFTER THE DAY'S BOOKMGR ACTIVITY CLOSES.  ROLLS CONFIRMED
+//* AND CANCELLED BOOKINGS NOT YET SETTLED INTO THE DAILY
+//* SETTLEMENT FILE AND MARKS THEM SETTLED ON BOOKING-MASTER.
+//* SETTLE IS IDEMPOTENT - RERUNNING THIS STEP AFTER AN ABEND
+//* SIMPLY PICKS UP WHERE IT LEFT OFF, SKIPPING ANY BOOKING
+//* ALREADY MARKED SETTLED.  SEE SETLCKPT FOR THE CHECKPOINT LOG
+//* OF HOW FAR A FAILED RUN GOT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SETTLE
+//STEPLIB  DD   DSN=RES.SYSTEMS.LOADLIB,DISP=SHR
+//BOOKDB   DD   DSN=RES.SYSTEMS.BOOKDB,DISP=OLD
+//SETTLDB  DD   DSN=RES.SYSTEMS.SETTLDB,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=66)
+//SETLCKPT DD   DSN=RES.SYSTEMS.SETLCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
