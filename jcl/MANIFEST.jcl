@@ -0,0 +1,24 @@
+//MANIFEST JOB (ACCTNO),'GATE MANIFEST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* GATE-AGENT FLIGHT MANIFEST REPORT
+//*
+//* RUN ON DEMAND OR NIGHTLY FOR A SINGLE FLIGHT/DEPARTURE DATE,
+//* NAMED ON THE MANFPARM RUN CARD.  PRINTS EVERY CONFIRMED
+//* BOOKING FOR THAT FLIGHT, SORTED BY SEAT NUMBER, ENDING IN A
+//* PASSENGER-COUNT/LOAD-FACTOR SUMMARY LINE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=MANIFEST
+//STEPLIB  DD   DSN=RES.SYSTEMS.LOADLIB,DISP=SHR
+//MANFPARM DD   DSN=RES.SYSTEMS.MANFPARM,DISP=SHR
+//BOOKDB   DD   DSN=RES.SYSTEMS.BOOKDB,DISP=SHR
+//FLIGHTDB DD   DSN=RES.SYSTEMS.FLIGHTDB,DISP=SHR
+//PASSDB   DD   DSN=RES.SYSTEMS.PASSDB,DISP=SHR
+//SRTWK01  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=48)
+//MANFRPT  DD   DSN=RES.SYSTEMS.MANFRPT,
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
